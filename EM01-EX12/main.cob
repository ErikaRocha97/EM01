@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   EX12.
+       AUTHOR.       ERIKA ROCHA.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 29-08-2025.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.      LE CADSAI (SALARIOS JA REAJUSTADOS, GRAVADOS
+      *              PELO EX08) E CALCULA O DECIMO TERCEIRO SALARIO
+      *              DE CADA FUNCIONARIO, PROPORCIONAL AOS MESES
+      *              TRABALHADOS NO ANO, GRAVANDO O RESULTADO EM
+      *              CADDEC. OS MESES TRABALHADOS SAO INFORMADOS NO
+      *              ARQUIVO OPCIONAL CADMES (UM VALOR UNICO, VALIDO
+      *              PARA TODOS OS FUNCIONARIOS DA RODADA); SE
+      *              AUSENTE, ASSUME-SE 12 MESES (ANO COMPLETO).
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADSAI   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADSAI.
+           SELECT CADMES   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADMES.
+           SELECT CADDEC   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADDEC.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CADSAI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSAI.DAT".
+
+       01 REG-SAI.
+           02 COD-SAI       PIC 9(05).
+           02 NOME-SAI      PIC X(20).
+           02 SALARIO-SAI   PIC 9(05)V99.
+           02 INSS-SAI      PIC 9(05)V99.
+           02 IRRF-SAI      PIC 9(05)V99.
+           02 LIQUIDO-SAI   PIC 9(05)V99.
+
+       01 REG-SAI-TRL.
+           02 TRL-SAI-MARCA  PIC X(05).
+
+       FD CADMES
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADMES.DAT".
+
+      *              CADMES: meses trabalhados no ano, usados para
+      *              ratear o decimo terceiro. Opcional - se nao
+      *              existir, assume-se 12 (ano completo).
+       01 REG-MES.
+           02 MESES-PAR   PIC 9(02).
+
+       FD CADDEC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADDEC.DAT".
+
+       01 REG-DEC.
+           02 COD-DEC       PIC 9(05).
+           02 NOME-DEC      PIC X(20).
+           02 SALARIO-DEC   PIC 9(05)V99.
+           02 MESES-DEC     PIC 9(02).
+           02 DECIMO-DEC    PIC 9(05)V99.
+
+       01 REG-TRL.
+           02 TRL-MARCA        PIC X(05) VALUE "TOTAL".
+           02 TRL-QTDE         PIC 9(07).
+           02 TRL-SOMA-DECIMO  PIC 9(09)V99.
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ       PIC X(03) VALUE "NAO".
+       77 FS-CADSAI     PIC X(02) VALUE "00".
+       77 FS-CADMES     PIC X(02) VALUE "00".
+       77 FS-CADDEC     PIC X(02) VALUE "00".
+       77 WS-MESES      PIC 9(02) VALUE 12.
+       77 DECIMO-CALC   PIC 9(05)V99 VALUE 0.
+       77 CONT-DEC      PIC 9(07)    VALUE 0.
+       77 SOMA-DECIMO   PIC 9(09)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       EXECUTAR.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL
+               UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT CADSAI
+           IF FS-CADSAI NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADSAI.DAT - FILE STATUS "
+                   FS-CADSAI
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CADDEC
+           IF FS-CADDEC NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADDEC.DAT - FILE STATUS "
+                   FS-CADDEC
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM LEMESES.
+           PERFORM LEITURA.
+
+       LEMESES.
+           OPEN INPUT CADMES
+           IF FS-CADMES = "00"
+               READ CADMES
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE MESES-PAR TO WS-MESES
+               END-READ
+               CLOSE CADMES
+           END-IF.
+
+       LEITURA.
+           READ CADSAI
+               AT END
+                   MOVE "SIM" TO FIM-ARQ
+           END-READ
+           IF FIM-ARQ NOT = "SIM" AND TRL-SAI-MARCA = "TOTAL"
+               MOVE "SIM" TO FIM-ARQ
+           END-IF.
+
+       PRINCIPAL.
+           PERFORM CALCULADECIMO.
+           PERFORM GRAVACAO.
+           PERFORM LEITURA.
+
+       CALCULADECIMO.
+           COMPUTE DECIMO-CALC ROUNDED =
+               SALARIO-SAI / 12 * WS-MESES.
+
+       GRAVACAO.
+           MOVE COD-SAI     TO COD-DEC
+           MOVE NOME-SAI    TO NOME-DEC
+           MOVE SALARIO-SAI TO SALARIO-DEC
+           MOVE WS-MESES    TO MESES-DEC
+           MOVE DECIMO-CALC TO DECIMO-DEC
+           WRITE REG-DEC
+           ADD 1            TO CONT-DEC
+           ADD DECIMO-CALC  TO SOMA-DECIMO.
+
+       TERMINO.
+           MOVE "TOTAL"     TO TRL-MARCA
+           MOVE CONT-DEC    TO TRL-QTDE
+           MOVE SOMA-DECIMO TO TRL-SOMA-DECIMO
+           WRITE REG-TRL.
+           CLOSE CADSAI.
+           CLOSE CADDEC.
