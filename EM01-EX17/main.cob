@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   EX17.
+       AUTHOR.       ERIKA ROCHA.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 30-08-2025.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.      CONFRONTA CADALU (ALUNOS) COM CADFUN
+      *              (FUNCIONARIOS) POR NOME, JA QUE OS DOIS
+      *              CADASTROS USAM NUMERACAO INDEPENDENTE E NAO HA
+      *              HOJE NENHUMA VERIFICACAO CRUZADA ENTRE ELES.
+      *              GRAVA EM CADREC UMA LINHA PARA CADA PAR
+      *              ALUNO/FUNCIONARIO COM O MESMO NOME, PARA QUE A
+      *              FOLHA DE PAGAMENTO SAIBA QUANDO UM ALUNO
+      *              TRABALHADOR TAMBEM RECEBE SALARIO.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADALU  ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADALU.
+           SELECT CADFUN  ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADFUN.
+           SELECT CADREC  ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADREC.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CADALU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU.DAT".
+
+           COPY CADALU.
+
+       FD CADFUN
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADFUN.DAT".
+
+       01 REG-FUN.
+           02 COD-FUN       PIC 9(05).
+           02 NOME-FUN      PIC X(20).
+           02 SALARIO-FUN   PIC 9(05)V99.
+
+      *              CADREC: um registro por par aluno/funcionario com
+      *              o mesmo nome - provavel aluno-trabalhador que a
+      *              folha de pagamento precisa conhecer.
+       FD CADREC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADREC.DAT".
+
+       01 REG-REC.
+           02 NUM-REC       PIC 9(05).
+           02 COD-REC       PIC 9(05).
+           02 NOME-REC      PIC X(20).
+
+       01 REG-REC-TRL.
+           02 TRL-REC-MARCA  PIC X(05) VALUE "TOTAL".
+           02 TRL-REC-QTDE   PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ALU       PIC X(03) VALUE "NAO".
+       77 FIM-FUN       PIC X(03) VALUE "NAO".
+       77 FS-CADALU     PIC X(02) VALUE "00".
+       77 FS-CADFUN     PIC X(02) VALUE "00".
+       77 FS-CADREC     PIC X(02) VALUE "00".
+       77 QTD-ALU       PIC 9(04) VALUE 0.
+       77 QTD-FUN       PIC 9(04) VALUE 0.
+       77 CONT-REC      PIC 9(07) VALUE 0.
+
+      *              Alunos carregados em memoria para confronto por
+      *              nome com os funcionarios.
+       01 TABELA-ALU.
+           02 ALU-ITEM OCCURS 1 TO 9999 TIMES
+               DEPENDING ON QTD-ALU
+               INDEXED BY IDX-ALU.
+               03 NUM-TAB-ALU   PIC 9(05).
+               03 NOME-TAB-ALU  PIC X(20).
+
+      *              Funcionarios carregados em memoria para confronto
+      *              por nome com os alunos.
+       01 TABELA-FUN.
+           02 FUN-ITEM OCCURS 1 TO 9999 TIMES
+               DEPENDING ON QTD-FUN
+               INDEXED BY IDX-FUN.
+               03 COD-TAB-FUN   PIC 9(05).
+               03 NOME-TAB-FUN  PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       EXECUTAR.
+           PERFORM INICIO.
+           PERFORM COMPARAR.
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT CADALU
+           IF FS-CADALU NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADALU.DAT - FILE STATUS "
+                   FS-CADALU
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM CARREGARALU
+           OPEN INPUT CADFUN
+           IF FS-CADFUN NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADFUN.DAT - FILE STATUS "
+                   FS-CADFUN
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM CARREGARFUN
+           OPEN OUTPUT CADREC
+           IF FS-CADREC NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADREC.DAT - FILE STATUS "
+                   FS-CADREC
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       CARREGARALU.
+           PERFORM UNTIL FIM-ALU = "SIM" OR QTD-ALU = 9999
+               READ CADALU
+                   AT END
+                       MOVE "SIM" TO FIM-ALU
+                   NOT AT END
+                       ADD 1 TO QTD-ALU
+                       MOVE NUM-ENT  TO NUM-TAB-ALU(QTD-ALU)
+                       MOVE NOME-ENT TO NOME-TAB-ALU(QTD-ALU)
+               END-READ
+           END-PERFORM
+           CLOSE CADALU.
+
+       CARREGARFUN.
+           PERFORM UNTIL FIM-FUN = "SIM" OR QTD-FUN = 9999
+               READ CADFUN
+                   AT END
+                       MOVE "SIM" TO FIM-FUN
+                   NOT AT END
+                       ADD 1 TO QTD-FUN
+                       MOVE COD-FUN  TO COD-TAB-FUN(QTD-FUN)
+                       MOVE NOME-FUN TO NOME-TAB-FUN(QTD-FUN)
+               END-READ
+           END-PERFORM
+           CLOSE CADFUN.
+
+      *              Confronto simples por igualdade de nome entre
+      *              todos os alunos e todos os funcionarios. Cada par
+      *              que bater vira um registro de provavel aluno-
+      *              -trabalhador em CADREC.
+       COMPARAR.
+           PERFORM VARYING IDX-ALU FROM 1 BY 1 UNTIL IDX-ALU > QTD-ALU
+               PERFORM VARYING IDX-FUN FROM 1 BY 1
+                   UNTIL IDX-FUN > QTD-FUN
+                   IF NOME-TAB-ALU(IDX-ALU) = NOME-TAB-FUN(IDX-FUN)
+                       MOVE NUM-TAB-ALU(IDX-ALU)  TO NUM-REC
+                       MOVE COD-TAB-FUN(IDX-FUN)  TO COD-REC
+                       MOVE NOME-TAB-ALU(IDX-ALU) TO NOME-REC
+                       WRITE REG-REC
+                       ADD 1 TO CONT-REC
+                       DISPLAY "EX17 - POSSIVEL ALUNO-TRABALHADOR: "
+                           NOME-TAB-ALU(IDX-ALU)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       TERMINO.
+           MOVE "TOTAL"  TO TRL-REC-MARCA
+           MOVE CONT-REC TO TRL-REC-QTDE
+           WRITE REG-REC-TRL.
+           CLOSE CADREC.
+           DISPLAY "EX17 - ALUNOS: " QTD-ALU
+               " FUNCIONARIOS: " QTD-FUN
+               " COINCIDENCIAS: " CONT-REC.
