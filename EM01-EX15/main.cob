@@ -0,0 +1,297 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   EX15.
+       AUTHOR.       ERIKA ROCHA.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 29-08-2025.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.      GERA VERSOES IMPRESSAS (CABECALHO, NUMERO DE
+      *              PAGINA, QUEBRA DE PAGINA A CADA N LINHAS) DOS
+      *              RELATORIOS DE APROVACAO (CADAPR, GRAVADO POR
+      *              EX05) E DE FOLHA DE PAGAMENTO (CADSAI, GRAVADO
+      *              POR EX08), PARA DISTRIBUICAO DIRETA SEM
+      *              IMPORTAR OS ARQUIVOS .DAT EM UMA PLANILHA.
+      *              A QUANTIDADE DE LINHAS POR PAGINA E CONFIGURAVEL
+      *              VIA O ARQUIVO OPCIONAL CADLPP; SE AUSENTE,
+      *              ASSUME-SE 20 LINHAS POR PAGINA.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADAPR   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADAPR.
+           SELECT CADSAI   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADSAI.
+           SELECT CADLPP   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADLPP.
+           SELECT RELAPR   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RELAPR.
+           SELECT RELFOL   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RELFOL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CADAPR
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADAPR.DAT".
+
+       01 REG-APR.
+           02 NUM-APR       PIC 9(05).
+           02 NOME-APR      PIC X(20).
+           02 MEDIA-APR     PIC 9(02)V99.
+           02 FALTA-APR     PIC 9(02).
+
+       01 REG-APR-TRL.
+           02 TRL-APR-MARCA  PIC X(05).
+           02 TRL-APR-QTDE   PIC 9(07).
+
+       FD CADSAI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSAI.DAT".
+
+       01 REG-SAI.
+           02 COD-SAI       PIC 9(05).
+           02 NOME-SAI      PIC X(20).
+           02 SALARIO-SAI   PIC 9(05)V99.
+           02 INSS-SAI      PIC 9(05)V99.
+           02 IRRF-SAI      PIC 9(05)V99.
+           02 LIQUIDO-SAI   PIC 9(05)V99.
+
+       01 REG-SAI-TRL.
+           02 TRL-SAI-MARCA  PIC X(05).
+           02 TRL-SAI-QTDE   PIC 9(07).
+
+       FD CADLPP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADLPP.DAT".
+
+      *              CADLPP: quantidade de linhas de detalhe por
+      *              pagina nos relatorios impressos. Opcional - se
+      *              ausente, assume-se 20 linhas por pagina.
+       01 REG-LPP.
+           02 LINHAS-PAR    PIC 9(03).
+
+      *              RELAPR: versao impressa (com cabecalho, numero
+      *              de pagina e quebra de pagina) do relatorio de
+      *              aprovacao de CADAPR.
+       FD RELAPR
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "RELAPR.DAT".
+
+       01 LINHA-TXT-APR  PIC X(80).
+
+       01 LINHA-DET-APR.
+           02 COL-NUM-APR    PIC ZZZZ9.
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 COL-NOME-APR   PIC X(20).
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 COL-MEDIA-APR  PIC Z9,99.
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 COL-FALTA-APR  PIC ZZ9.
+
+      *              RELFOL: versao impressa (com cabecalho, numero
+      *              de pagina e quebra de pagina) da folha de
+      *              pagamento de CADSAI.
+       FD RELFOL
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "RELFOL.DAT".
+
+       01 LINHA-TXT-FOL  PIC X(80).
+
+      *              Valores de folha formatados em estilo moeda
+      *              (prefixo "R$" e separador de milhar), para que o
+      *              relatorio possa ser entregue como contracheque
+      *              em vez de mostrar os campos numericos crus de
+      *              CADSAI.
+       01 LINHA-DET-FOL.
+           02 COL-COD-FOL     PIC ZZZZ9.
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 COL-NOME-FOL    PIC X(20).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 FILLER          PIC X(02) VALUE "R$".
+           02 COL-SALARIO-FOL PIC ZZ.ZZ9,99.
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 FILLER          PIC X(02) VALUE "R$".
+           02 COL-INSS-FOL    PIC ZZ.ZZ9,99.
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 FILLER          PIC X(02) VALUE "R$".
+           02 COL-IRRF-FOL    PIC ZZ.ZZ9,99.
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 FILLER          PIC X(02) VALUE "R$".
+           02 COL-LIQ-FOL     PIC ZZ.ZZ9,99.
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ          PIC X(03) VALUE "NAO".
+       77 FS-CADAPR        PIC X(02) VALUE "00".
+       77 FS-CADSAI        PIC X(02) VALUE "00".
+       77 FS-CADLPP        PIC X(02) VALUE "00".
+       77 FS-RELAPR        PIC X(02) VALUE "00".
+       77 FS-RELFOL        PIC X(02) VALUE "00".
+       77 WS-LINHAS-PAG    PIC 9(03) VALUE 20.
+       77 WS-LINHA-ATUAL   PIC 9(03) VALUE 0.
+       77 WS-PAGINA        PIC 9(03) VALUE 0.
+       77 WS-PAGINA-EDT    PIC ZZ9.
+       77 CONT-LIN-APR     PIC 9(07) VALUE 0.
+       77 CONT-LIN-FOL     PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       EXECUTAR.
+           PERFORM LELINHASPAG.
+           PERFORM IMPRIMIRAPROVACAO.
+           PERFORM IMPRIMIRFOLHA.
+           STOP RUN.
+
+       LELINHASPAG.
+           OPEN INPUT CADLPP
+           IF FS-CADLPP = "00"
+               READ CADLPP
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE LINHAS-PAR TO WS-LINHAS-PAG
+               END-READ
+               CLOSE CADLPP
+           END-IF.
+
+       IMPRIMIRAPROVACAO.
+           OPEN INPUT CADAPR
+           IF FS-CADAPR NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADAPR.DAT - FILE STATUS "
+                   FS-CADAPR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RELAPR
+           IF FS-RELAPR NOT = "00"
+               DISPLAY "ERRO AO ABRIR RELAPR.DAT - FILE STATUS "
+                   FS-RELAPR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE 0 TO WS-PAGINA
+           MOVE 0 TO WS-LINHA-ATUAL
+           MOVE "NAO" TO FIM-ARQ
+           PERFORM UNTIL FIM-ARQ = "SIM"
+               READ CADAPR
+                   AT END
+                       MOVE "SIM" TO FIM-ARQ
+                   NOT AT END
+                       IF TRL-APR-MARCA = "TOTAL"
+                           CONTINUE
+                       ELSE
+                           PERFORM GRAVARDETALHEAPR
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CADAPR.
+           CLOSE RELAPR.
+
+       CABECALHOAPR.
+           ADD 1 TO WS-PAGINA
+           MOVE WS-PAGINA TO WS-PAGINA-EDT
+           MOVE 0 TO WS-LINHA-ATUAL
+           MOVE SPACES TO LINHA-TXT-APR
+           WRITE LINHA-TXT-APR.
+           STRING "RELATORIO DE APROVACAO" DELIMITED BY SIZE
+               "                          PAGINA " DELIMITED BY SIZE
+               WS-PAGINA-EDT DELIMITED BY SIZE
+               INTO LINHA-TXT-APR
+           WRITE LINHA-TXT-APR.
+           MOVE SPACES TO LINHA-TXT-APR
+           WRITE LINHA-TXT-APR.
+           MOVE "NUMERO  NOME                  MEDIA      FALTAS"
+               TO LINHA-TXT-APR
+           WRITE LINHA-TXT-APR.
+           MOVE ALL "-" TO LINHA-TXT-APR
+           WRITE LINHA-TXT-APR.
+
+       GRAVARDETALHEAPR.
+           IF WS-LINHA-ATUAL >= WS-LINHAS-PAG OR WS-PAGINA = 0
+               PERFORM CABECALHOAPR
+           END-IF
+           MOVE NUM-APR    TO COL-NUM-APR
+           MOVE NOME-APR   TO COL-NOME-APR
+           MOVE MEDIA-APR  TO COL-MEDIA-APR
+           MOVE FALTA-APR  TO COL-FALTA-APR
+           WRITE LINHA-DET-APR
+           ADD 1 TO WS-LINHA-ATUAL
+           ADD 1 TO CONT-LIN-APR.
+
+       IMPRIMIRFOLHA.
+           OPEN INPUT CADSAI
+           IF FS-CADSAI NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADSAI.DAT - FILE STATUS "
+                   FS-CADSAI
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RELFOL
+           IF FS-RELFOL NOT = "00"
+               DISPLAY "ERRO AO ABRIR RELFOL.DAT - FILE STATUS "
+                   FS-RELFOL
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE 0 TO WS-PAGINA
+           MOVE 0 TO WS-LINHA-ATUAL
+           MOVE "NAO" TO FIM-ARQ
+           PERFORM UNTIL FIM-ARQ = "SIM"
+               READ CADSAI
+                   AT END
+                       MOVE "SIM" TO FIM-ARQ
+                   NOT AT END
+                       IF TRL-SAI-MARCA = "TOTAL"
+                           CONTINUE
+                       ELSE
+                           PERFORM GRAVARDETALHEFOL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CADSAI.
+           CLOSE RELFOL.
+
+       CABECALHOFOL.
+           ADD 1 TO WS-PAGINA
+           MOVE WS-PAGINA TO WS-PAGINA-EDT
+           MOVE 0 TO WS-LINHA-ATUAL
+           MOVE SPACES TO LINHA-TXT-FOL
+           WRITE LINHA-TXT-FOL.
+           STRING "RELATORIO DE FOLHA DE PAGAMENTO" DELIMITED BY SIZE
+               "                 PAGINA " DELIMITED BY SIZE
+               WS-PAGINA-EDT DELIMITED BY SIZE
+               INTO LINHA-TXT-FOL
+           WRITE LINHA-TXT-FOL.
+           MOVE SPACES TO LINHA-TXT-FOL
+           WRITE LINHA-TXT-FOL.
+           MOVE "CODIGO  NOME                SALARIO  INSS  IRRF  LIQUI"
+               TO LINHA-TXT-FOL
+           WRITE LINHA-TXT-FOL.
+           MOVE ALL "-" TO LINHA-TXT-FOL
+           WRITE LINHA-TXT-FOL.
+
+       GRAVARDETALHEFOL.
+           IF WS-LINHA-ATUAL >= WS-LINHAS-PAG OR WS-PAGINA = 0
+               PERFORM CABECALHOFOL
+           END-IF
+           MOVE COD-SAI     TO COL-COD-FOL
+           MOVE NOME-SAI    TO COL-NOME-FOL
+           MOVE SALARIO-SAI TO COL-SALARIO-FOL
+           MOVE INSS-SAI    TO COL-INSS-FOL
+           MOVE IRRF-SAI    TO COL-IRRF-FOL
+           MOVE LIQUIDO-SAI TO COL-LIQ-FOL
+           WRITE LINHA-DET-FOL
+           ADD 1 TO WS-LINHA-ATUAL
+           ADD 1 TO CONT-LIN-FOL.
