@@ -0,0 +1,9 @@
+      *              Layout do controle de ordenacao opcional (CADORD).
+      *              Compartilhado por todo programa que aplica uma
+      *              etapa de ordenacao sobre seu arquivo de entrada
+      *              antes de gravar o arquivo de saida. ORDEM-PAR
+      *              vale "N" (por numero/matricula/codigo - default
+      *              quando o arquivo nao existe) ou "A" (por nome,
+      *              em ordem alfabetica).
+       01 REG-ORD.
+           02 ORDEM-PAR  PIC X(01).
