@@ -0,0 +1,18 @@
+      *              Layout canonico do cadastro de alunos (CADALU).
+      *              Compartilhado por todos os programas que leem
+      *              CADALU, para que um unico arquivo de dados sirva
+      *              a qualquer um deles (EX00, EX03, EX05, EX07, ...).
+       01 REG-ENT.
+           02 NUM-ENT        PIC 9(05).
+           02 NOME-ENT       PIC X(20).
+           02 SEXO-ENT       PIC X(01).
+       02 DATANASC-ENT.
+           03 DD-ENT         PIC 9(02).
+           03 MM-ENT         PIC 9(02).
+           03 AA-ENT         PIC 9(04).
+       02 NOTA-ENT.
+           03 NOTA1-ENT      PIC 9(02)V99.
+           03 NOTA2-ENT      PIC 9(02)V99.
+           03 NOTA3-ENT      PIC 9(02)V99.
+           03 NOTA4-ENT      PIC 9(02)V99.
+           02 FALTA-ENT      PIC 9(02).
