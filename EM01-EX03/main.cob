@@ -17,77 +17,299 @@
        OBJECT-COMPUTER. IBM-PC.
        SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
 
+      *              Todos os arquivos abaixo sao assinalados de forma
+      *              dinamica (ASSIGN TO DYNAMIC) a um nome mantido em
+      *              WORKING-STORAGE, para que o nome fisico possa ser
+      *              trocado em tempo de execucao (ver LERNOMESARQUIVOS)
+      *              sem recompilar o programa.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CADALU  ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT CADATU  ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADALU  ASSIGN TO DYNAMIC WS-CADALU-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADALU.
+           SELECT CADATU  ASSIGN TO DYNAMIC WS-CADATU-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADATU.
+           SELECT CADCKP  ASSIGN TO DYNAMIC WS-CADCKP-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADCKP.
+           SELECT CADCKS  ASSIGN TO DYNAMIC WS-CADCKS-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADCKS.
 
        DATA DIVISION.
 
        FILE SECTION.
 
        FD CADALU
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS  "CADALU.DAT".
-      
-       01 REG-ENT.
-           02 NUM-ENT   PIC 9(05).
-           02 NOME-ENT  PIC X(20).
-           02 NOTA01    PIC 9(04).
-           02 NOTA02    PIC 9(04).
-           02 NOTA03    PIC 9(04).
-       
+           LABEL RECORD ARE STANDARD.
+
+           COPY CADALU.
+
+
        FD CADATU
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADATU.DAT".
-           
+           LABEL RECORD ARE STANDARD.
+
        01 REG-SAI.
-           02 NUM-SAI   PIC 9(05).
-           02 MEDIA     PIC 9(04).
+           02 NUM-SAI     PIC 9(05).
+           02 MEDIA       PIC 9(02)V99.
+           02 SITUACAO-SAI PIC X(09).
+
+       01 REG-TRL.
+           02 TRL-MARCA      PIC X(05) VALUE "TOTAL".
+           02 TRL-QTDE       PIC 9(07).
+           02 TRL-SOMA-MEDIA PIC 9(09)V99.
+
+      *              CADCKP: parametros opcionais de checkpoint da
+      *              rodada - intervalo de gravacao e se a rodada deve
+      *              retomar de um checkpoint anterior.
+       FD CADCKP
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-CKP.
+           02 CKP-INTERVALO  PIC 9(05).
+           02 CKP-REINICIAR  PIC X(01).
+
+      *              CADCKS: estado do checkpoint - posicao do ultimo
+      *              registro processado com sucesso.
+       FD CADCKS
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-CKS.
+           02 CKS-IDX  PIC 9(04).
 
        WORKING-STORAGE SECTION.
-       
-       77 FIM-ARQ       PIC X(03) VALUE "NAO".
-       77 SOMA          PIC 9(04) VALUE 0.
-       77 MEDIA-CALC    PIC 9(04) VALUE 0.
+
+       77 FIM-ARQ       PIC X(03)    VALUE "NAO".
+       77 SOMA          PIC 9(03)V99 VALUE 0.
+       77 MEDIA-CALC    PIC 9(02)V99 VALUE 0.
+       77 CONT-REG      PIC 9(07)    VALUE 0.
+       77 SOMA-MEDIA    PIC 9(09)V99 VALUE 0.
+       77 FS-CADALU     PIC X(02)    VALUE "00".
+       77 FS-CADATU     PIC X(02)    VALUE "00".
+       77 FS-CADCKP     PIC X(02)    VALUE "00".
+       77 FS-CADCKS     PIC X(02)    VALUE "00".
+       77 WS-CKP-INTERVALO PIC 9(05) VALUE 100.
+       77 WS-CKP-REINICIAR PIC X(01) VALUE "N".
+
+      *              Nomes fisicos dos arquivos, com o valor original
+      *              como default, substituiveis em tempo de execucao
+      *              por variaveis de ambiente (ver LERNOMESARQUIVOS).
+       77 WS-CADALU-ARQ  PIC X(40) VALUE "CADALU.DAT".
+       77 WS-CADATU-ARQ  PIC X(40) VALUE "CADATU3.DAT".
+       77 WS-CADCKP-ARQ  PIC X(40) VALUE "CADCKP.DAT".
+       77 WS-CADCKS-ARQ  PIC X(40) VALUE "CADCKS.DAT".
+       77 WS-CMD         PIC X(60) VALUE SPACES.
+       77 WS-ENV-TEMP    PIC X(40).
+       77 QTD-ENT       PIC 9(04)    VALUE 0.
+       77 IDX-LEITURA   PIC 9(04)    VALUE 0.
+       77 CONT-DUP      PIC 9(05)    VALUE 0.
+
+      *              Tabela em memoria usada para ordenar os alunos
+      *              por numero antes de gravar CADATU.
+       01 TABELA-ENT.
+           02 ENT-ITEM OCCURS 1 TO 9999 TIMES
+               DEPENDING ON QTD-ENT
+               INDEXED BY IDX-ENT.
+               03 NUM-TAB    PIC 9(05).
+               03 NOTA1-TAB  PIC 9(02)V99.
+               03 NOTA2-TAB  PIC 9(02)V99.
+               03 NOTA3-TAB  PIC 9(02)V99.
+               03 DUP-TAB    PIC X(01) VALUE "N".
 
        PROCEDURE DIVISION.
        
        EXEMPLO.
-           
+
+           PERFORM LERNOMESARQUIVOS.
            PERFORM INICIO.
-           
-           PERFORM PRINCIPAL 
+
+           PERFORM PRINCIPAL
                 UNTIL FIM-ARQ EQUAL "SIM".
-           
+
        PERFORM TERMINO.
-       
+
        STOP RUN.
-       
-       INICIO. 
-           OPEN INPUT CADALU OUTPUT CADATU.
+
+      *              Nomes de arquivo configuraveis em tempo de
+      *              execucao: se a variavel de ambiente correspondente
+      *              estiver definida, substitui o nome default acima;
+      *              caso contrario mantem o nome compilado.
+       LERNOMESARQUIVOS.
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADALU"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADALU-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADATU"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADATU-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADCKP"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADCKP-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADCKS"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADCKS-ARQ
+           END-IF.
+
+       INICIO.
+           OPEN INPUT CADALU
+           IF FS-CADALU NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADALU.DAT - FILE STATUS "
+                   FS-CADALU
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CADATU
+           IF FS-CADATU NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADATU.DAT - FILE STATUS "
+                   FS-CADATU
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM LERCHECKPOINT.
+           PERFORM CARREGARTABELA.
+           PERFORM LERESTADOCHECKPOINT.
            PERFORM LEITURA.
-           
+
+      *              Parametros opcionais de checkpoint. Na ausencia
+      *              de CADCKP.DAT, mantem intervalo 100 e sem
+      *              retomada.
+       LERCHECKPOINT.
+           OPEN INPUT CADCKP
+           IF FS-CADCKP = "00"
+               READ CADCKP
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-INTERVALO TO WS-CKP-INTERVALO
+                       MOVE CKP-REINICIAR TO WS-CKP-REINICIAR
+               END-READ
+               CLOSE CADCKP
+           END-IF.
+
+      *              Se a rodada pediu retomada e existe checkpoint
+      *              anterior, posiciona IDX-LEITURA no ultimo
+      *              registro ja processado.
+       LERESTADOCHECKPOINT.
+           IF WS-CKP-REINICIAR = "S"
+               OPEN INPUT CADCKS
+               IF FS-CADCKS = "00"
+                   READ CADCKS
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CKS-IDX TO IDX-LEITURA
+                           DISPLAY "EX03 - RETOMANDO A PARTIR DO "
+                               "REGISTRO " IDX-LEITURA
+                   END-READ
+                   CLOSE CADCKS
+               END-IF
+           END-IF.
+
+      *              Grava a posicao atual como checkpoint. Falha ao
+      *              abrir CADCKS.DAT nao interrompe a rodada.
+       GRAVARCHECKPOINT.
+           OPEN OUTPUT CADCKS
+           IF FS-CADCKS = "00"
+               MOVE IDX-LEITURA TO CKS-IDX
+               WRITE REG-CKS
+               CLOSE CADCKS
+           ELSE
+               DISPLAY "EX03 - AVISO: NAO FOI POSSIVEL GRAVAR "
+                   "CHECKPOINT - FILE STATUS " FS-CADCKS
+           END-IF.
+
+      *              Remove o checkpoint ao final de uma rodada
+      *              completa.
+       LIMPARCHECKPOINT.
+           STRING "rm -f " FUNCTION TRIM(WS-CADCKS-ARQ)
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           IF RETURN-CODE NOT = 0
+               DISPLAY "EX03 - AVISO: NAO FOI POSSIVEL REMOVER "
+                   FUNCTION TRIM(WS-CADCKS-ARQ)
+           END-IF.
+
+       CARREGARTABELA.
+           PERFORM UNTIL FIM-ARQ = "SIM" OR QTD-ENT = 9999
+               READ CADALU
+                   AT END
+                       MOVE "SIM" TO FIM-ARQ
+                   NOT AT END
+                       ADD 1 TO QTD-ENT
+                       MOVE NUM-ENT   TO NUM-TAB(QTD-ENT)
+                       MOVE NOTA1-ENT TO NOTA1-TAB(QTD-ENT)
+                       MOVE NOTA2-ENT TO NOTA2-TAB(QTD-ENT)
+                       MOVE NOTA3-ENT TO NOTA3-TAB(QTD-ENT)
+               END-READ
+           END-PERFORM
+           CLOSE CADALU
+           MOVE "NAO" TO FIM-ARQ
+           SORT ENT-ITEM ON ASCENDING KEY NUM-TAB
+           PERFORM VERIFICARDUPLICADOS.
+
+      *              Marca como duplicada toda ocorrencia de NUM-ENT
+      *              repetida em CADALU, alem da primeira, para que
+      *              LEITURA a ignore.
+       VERIFICARDUPLICADOS.
+           PERFORM VARYING IDX-ENT FROM 2 BY 1 UNTIL IDX-ENT > QTD-ENT
+               IF NUM-TAB(IDX-ENT) = NUM-TAB(IDX-ENT - 1)
+                   MOVE "S" TO DUP-TAB(IDX-ENT)
+                   ADD 1 TO CONT-DUP
+                   DISPLAY "EX03 - NUMERO DUPLICADO IGNORADO: "
+                       NUM-TAB(IDX-ENT)
+               END-IF
+           END-PERFORM.
+
        PRINCIPAL.
            PERFORM GRAVACAO.
+           IF FUNCTION MOD(IDX-LEITURA WS-CKP-INTERVALO) = 0
+               PERFORM GRAVARCHECKPOINT
+           END-IF
            PERFORM LEITURA.
-           
+
        GRAVACAO.
            MOVE  NUM-ENT  TO NUM-SAI
            PERFORM CALCULAMEDIA
            MOVE MEDIA-CALC TO MEDIA
-           WRITE REG-SAI.
-           
+           IF MEDIA-CALC NOT < 7
+               MOVE "APROVADO"  TO SITUACAO-SAI
+           ELSE
+               MOVE "REPROVADO" TO SITUACAO-SAI
+           END-IF
+           WRITE REG-SAI
+           ADD 1        TO CONT-REG
+           ADD MEDIA-CALC TO SOMA-MEDIA.
+
        CALCULAMEDIA.
-           ADD NOTA01, NOTA02, NOTA03 GIVING SOMA
-           DIVIDE SOMA BY 3 GIVING MEDIA-CALC.
-           
+           ADD NOTA1-ENT, NOTA2-ENT, NOTA3-ENT GIVING SOMA
+           DIVIDE SOMA BY 3 GIVING MEDIA-CALC ROUNDED.
+
        LEITURA.
-           READ CADALU AT END 
-                MOVE "SIM" TO FIM-ARQ.
-                
-       TERMINO. 
-           CLOSE CADALU CADATU.
+           ADD 1 TO IDX-LEITURA
+           PERFORM UNTIL IDX-LEITURA > QTD-ENT
+               IF DUP-TAB(IDX-LEITURA) = "S"
+                   ADD 1 TO IDX-LEITURA
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF IDX-LEITURA > QTD-ENT
+               MOVE "SIM" TO FIM-ARQ
+           ELSE
+               MOVE NUM-TAB(IDX-LEITURA)   TO NUM-ENT
+               MOVE NOTA1-TAB(IDX-LEITURA) TO NOTA1-ENT
+               MOVE NOTA2-TAB(IDX-LEITURA) TO NOTA2-ENT
+               MOVE NOTA3-TAB(IDX-LEITURA) TO NOTA3-ENT
+           END-IF.
+
+       TERMINO.
+           MOVE "TOTAL"    TO TRL-MARCA
+           MOVE CONT-REG   TO TRL-QTDE
+           MOVE SOMA-MEDIA TO TRL-SOMA-MEDIA
+           WRITE REG-TRL.
+           CLOSE CADATU.
+           PERFORM LIMPARCHECKPOINT.
          
\ No newline at end of file
