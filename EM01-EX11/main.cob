@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   EX11.
+       AUTHOR.       ERIKA ROCHA.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 29-08-2025.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.      LE CADATU E GERA UM QUADRO DE HONRA (TOP N
+      *              ALUNOS POR MEDIA DESCENDENTE) NO ARQUIVO
+      *              CADHON. N E CONFIGURAVEL VIA O ARQUIVO
+      *              OPCIONAL CADTOP; SE AUSENTE, ASSUME-SE TOP 10.
+      *              ASSUME O FORMATO DE CADATU GRAVADO PELO EX07
+      *              (NUM-SAI, NOME-SAI, MEDIA, SEXO-SAI), POR SER
+      *              O ULTIMO PROGRAMA A GRAVAR CADATU.DAT NA ORDEM
+      *              DO LOTE DO EX09 E O UNICO QUE MANTEM NOME E
+      *              MEDIA JUNTOS NA SAIDA.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADATU   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADATU.
+           SELECT CADTOP   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADTOP.
+           SELECT CADHON   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADHON.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CADATU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADATU.DAT".
+
+       01 REG-ATU.
+           02 NUM-ATU    PIC 9(05).
+           02 NOME-ATU   PIC X(20).
+           02 MEDIA-ATU  PIC 9(02)V99.
+           02 SEXO-ATU   PIC X(01).
+
+       01 REG-ATU-TRL.
+           02 TRL-ATU-MARCA  PIC X(05).
+           02 TRL-ATU-QTDE   PIC 9(07).
+
+       FD CADTOP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADTOP.DAT".
+
+      *              CADTOP: quantidade N de alunos a listar no
+      *              quadro de honra. Opcional - se nao existir,
+      *              assume-se TOP 10.
+       01 REG-TOP.
+           02 TOPN-PAR   PIC 9(04).
+
+       FD CADHON
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADHON.DAT".
+
+       01 REG-HON.
+           02 RANK-HON    PIC 9(03).
+           02 NUM-HON     PIC 9(05).
+           02 NOME-HON    PIC X(20).
+           02 MEDIA-HON   PIC 9(02)V99.
+
+       01 REG-HON-TRL.
+           02 TRL-HON-MARCA  PIC X(05) VALUE "TOTAL".
+           02 TRL-HON-QTDE   PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ       PIC X(03) VALUE "NAO".
+       77 FS-CADATU     PIC X(02) VALUE "00".
+       77 FS-CADTOP     PIC X(02) VALUE "00".
+       77 FS-CADHON     PIC X(02) VALUE "00".
+       77 WS-TOPN       PIC 9(04) VALUE 10.
+       77 QTD-ENT       PIC 9(04) VALUE 0.
+       77 IDX-GRAVA     PIC 9(04) VALUE 0.
+       77 CONT-HON      PIC 9(07) VALUE 0.
+
+      *              Tabela em memoria com todos os alunos de CADATU,
+      *              ordenada por media descendente para extrair o
+      *              top N.
+       01 TABELA-ENT.
+           02 ENT-ITEM OCCURS 1 TO 9999 TIMES
+               DEPENDING ON QTD-ENT
+               INDEXED BY IDX-ENT.
+               03 NUM-TAB    PIC 9(05).
+               03 NOME-TAB   PIC X(20).
+               03 MEDIA-TAB  PIC 9(02)V99.
+
+       PROCEDURE DIVISION.
+
+       EXECUTAR.
+           PERFORM INICIO.
+           PERFORM GRAVARHONRA.
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT CADATU
+           IF FS-CADATU NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADATU.DAT - FILE STATUS "
+                   FS-CADATU
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM LERTOPN.
+           PERFORM CARREGARTABELA.
+
+       LERTOPN.
+           OPEN INPUT CADTOP
+           IF FS-CADTOP = "00"
+               READ CADTOP
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE TOPN-PAR TO WS-TOPN
+               END-READ
+               CLOSE CADTOP
+           END-IF.
+
+       CARREGARTABELA.
+           PERFORM UNTIL FIM-ARQ = "SIM" OR QTD-ENT = 9999
+               READ CADATU
+                   AT END
+                       MOVE "SIM" TO FIM-ARQ
+                   NOT AT END
+                       IF TRL-ATU-MARCA = "TOTAL"
+                           MOVE "SIM" TO FIM-ARQ
+                       ELSE
+                           ADD 1 TO QTD-ENT
+                           MOVE NUM-ATU   TO NUM-TAB(QTD-ENT)
+                           MOVE NOME-ATU  TO NOME-TAB(QTD-ENT)
+                           MOVE MEDIA-ATU TO MEDIA-TAB(QTD-ENT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CADATU
+           SORT ENT-ITEM ON DESCENDING KEY MEDIA-TAB.
+
+       GRAVARHONRA.
+           OPEN OUTPUT CADHON
+           IF FS-CADHON NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADHON.DAT - FILE STATUS "
+                   FS-CADHON
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM VARYING IDX-GRAVA FROM 1 BY 1
+               UNTIL IDX-GRAVA > QTD-ENT OR IDX-GRAVA > WS-TOPN
+               MOVE IDX-GRAVA            TO RANK-HON
+               MOVE NUM-TAB(IDX-GRAVA)   TO NUM-HON
+               MOVE NOME-TAB(IDX-GRAVA)  TO NOME-HON
+               MOVE MEDIA-TAB(IDX-GRAVA) TO MEDIA-HON
+               WRITE REG-HON
+               ADD 1 TO CONT-HON
+           END-PERFORM.
+
+       TERMINO.
+           MOVE "TOTAL"  TO TRL-HON-MARCA
+           MOVE CONT-HON TO TRL-HON-QTDE
+           WRITE REG-HON-TRL.
+           CLOSE CADHON.
