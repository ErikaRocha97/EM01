@@ -18,83 +18,430 @@
        OBJECT-COMPUTER. IBM-PC.
        SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
 
+      *              Todos os arquivos abaixo sao assinalados de forma
+      *              dinamica (ASSIGN TO DYNAMIC) a um nome mantido em
+      *              WORKING-STORAGE, para que o nome fisico possa ser
+      *              trocado em tempo de execucao (ver LERNOMESARQUIVOS)
+      *              sem recompilar o programa.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CADALU   ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT CADAPR   ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADALU   ASSIGN TO DYNAMIC WS-CADALU-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADALU.
+           SELECT CADAPR   ASSIGN TO DYNAMIC WS-CADAPR-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADAPR.
+           SELECT CADREJ   ASSIGN TO DYNAMIC WS-CADREJ-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADREJ.
+           SELECT CADPAR   ASSIGN TO DYNAMIC WS-CADPAR-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADPAR.
+           SELECT CADORD   ASSIGN TO DYNAMIC WS-CADORD-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADORD.
+           SELECT CADCKP   ASSIGN TO DYNAMIC WS-CADCKP-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADCKP.
+           SELECT CADCKS   ASSIGN TO DYNAMIC WS-CADCKS-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADCKS.
 
        DATA DIVISION.
 
        FILE SECTION.
        FD CADALU
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS  "CADALU.DAT".
-      
-       01 REG-ENT.
-           02 NUM-ENT   PIC 9(05).
-           02 NOME-ENT  PIC X(20).
-           02 NOTA01    PIC 9(02).
-           02 NOTA02    PIC 9(02).
-           02 FALTA-ENT PIC 9(02).
+           LABEL RECORD ARE STANDARD.
+
+           COPY CADALU.
 
        FD CADAPR
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADAPR.DAT".
-           
+           LABEL RECORD ARE STANDARD.
+
        01 REG-SAI.
            02 NUM-SAI   PIC 9(05).
            02 NOME-SAI  PIC X(20).
-           02 MEDIA     PIC 9(02).
+           02 MEDIA     PIC 9(02)V99.
            02 FALTA-SAI PIC 9(02).
 
+       01 REG-TRL-APR.
+           02 TRL-APR-MARCA      PIC X(05) VALUE "TOTAL".
+           02 TRL-APR-QTDE       PIC 9(07).
+           02 TRL-APR-SOMA-MEDIA PIC 9(09)V99.
+
+       FD CADREJ
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-REJ.
+           02 NUM-REJ    PIC 9(05).
+           02 NOME-REJ   PIC X(20).
+           02 MEDIA-REJ  PIC 9(02)V99.
+           02 FALTA-REJ  PIC 9(02).
+           02 MOTIVO-REJ PIC X(20).
+
+       01 REG-TRL-REJ.
+           02 TRL-REJ-MARCA      PIC X(05) VALUE "TOTAL".
+           02 TRL-REJ-QTDE       PIC 9(07).
+
+       FD CADPAR
+           LABEL RECORD ARE STANDARD.
+
+      *              CADPAR: parametros de aprovacao do periodo
+      *              (media minima e maximo de faltas). Mantido
+      *              fora do programa para permitir troca por
+      *              periodo letivo sem recompilacao.
+       01 REG-PAR.
+           02 MEDIA-MIN-PAR   PIC 9(02).
+           02 FALTA-MAX-PAR   PIC 9(02).
+
+       FD CADORD
+           LABEL RECORD ARE STANDARD.
+
+           COPY CADORD.
+
+      *              CADCKP: parametros opcionais de checkpoint da
+      *              rodada - intervalo de gravacao e se a rodada deve
+      *              retomar de um checkpoint anterior.
+       FD CADCKP
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-CKP.
+           02 CKP-INTERVALO  PIC 9(05).
+           02 CKP-REINICIAR  PIC X(01).
+
+      *              CADCKS: estado do checkpoint - posicao do ultimo
+      *              registro processado com sucesso.
+       FD CADCKS
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-CKS.
+           02 CKS-IDX  PIC 9(04).
+
        WORKING-STORAGE SECTION.
-       77 FIM-ARQ    PIC X(03) VALUE "NAO".
-       77 SOMA       PIC 9(04) VALUE 0.
-       77 MEDIA-CALC PIC 9(02) VALUE 0.
+       77 FIM-ARQ       PIC X(03) VALUE "NAO".
+       77 SOMA          PIC 9(03)V99 VALUE 0.
+       77 MEDIA-CALC    PIC 9(02)V99 VALUE 0.
+       77 WS-MEDIA-MIN  PIC 9(02) VALUE 7.
+       77 WS-FALTA-MAX  PIC 9(02) VALUE 18.
+       77 CONT-APR      PIC 9(07)    VALUE 0.
+       77 SOMA-MEDIA    PIC 9(09)V99 VALUE 0.
+       77 CONT-REJ      PIC 9(07)    VALUE 0.
+       77 FS-CADALU     PIC X(02)    VALUE "00".
+       77 FS-CADAPR     PIC X(02)    VALUE "00".
+       77 FS-CADREJ     PIC X(02)    VALUE "00".
+       77 FS-CADPAR     PIC X(02)    VALUE "00".
+       77 FS-CADORD     PIC X(02)    VALUE "00".
+       77 FS-CADCKP     PIC X(02)    VALUE "00".
+       77 FS-CADCKS     PIC X(02)    VALUE "00".
+       77 WS-CKP-INTERVALO PIC 9(05) VALUE 100.
+       77 WS-CKP-REINICIAR PIC X(01) VALUE "N".
+
+      *              Nomes fisicos dos arquivos, com o valor original
+      *              como default, substituiveis em tempo de execucao
+      *              por variaveis de ambiente (ver LERNOMESARQUIVOS).
+       77 WS-CADALU-ARQ  PIC X(40) VALUE "CADALU.DAT".
+       77 WS-CADAPR-ARQ  PIC X(40) VALUE "CADAPR.DAT".
+       77 WS-CADREJ-ARQ  PIC X(40) VALUE "CADREJ.DAT".
+       77 WS-CADPAR-ARQ  PIC X(40) VALUE "CADPAR.DAT".
+       77 WS-CADORD-ARQ  PIC X(40) VALUE "CADORD.DAT".
+       77 WS-CADCKP-ARQ  PIC X(40) VALUE "CADCKP.DAT".
+       77 WS-CADCKS-ARQ  PIC X(40) VALUE "CADCKS.DAT".
+       77 WS-CMD         PIC X(60) VALUE SPACES.
+       77 WS-ENV-TEMP    PIC X(40).
+       77 WS-ORDEM      PIC X(01)    VALUE "N".
+       77 QTD-ENT       PIC 9(04)    VALUE 0.
+       77 IDX-LEITURA   PIC 9(04)    VALUE 0.
+       77 CONT-DUP      PIC 9(05)    VALUE 0.
+
+      *              Tabela em memoria usada para ordenar os alunos
+      *              (por numero ou, opcionalmente, por nome) antes
+      *              de classificar aprovados/reprovados.
+       01 TABELA-ENT.
+           02 ENT-ITEM OCCURS 1 TO 9999 TIMES
+               DEPENDING ON QTD-ENT
+               INDEXED BY IDX-ENT.
+               03 NUM-TAB    PIC 9(05).
+               03 NOME-TAB   PIC X(20).
+               03 NOTA1-TAB  PIC 9(02)V99.
+               03 NOTA2-TAB  PIC 9(02)V99.
+               03 FALTA-TAB  PIC 9(02).
+               03 DUP-TAB    PIC X(01) VALUE "N".
 
        PROCEDURE DIVISION.
        
        EXEMPLO.
-           
+
+           PERFORM LERNOMESARQUIVOS.
            PERFORM INICIO.
-           
-           PERFORM PRINCIPAL 
+
+           PERFORM PRINCIPAL
                UNTIL FIM-ARQ EQUAL "SIM".
-           
+
        PERFORM TERMINO.
-       
+
        STOP RUN.
-       
-       INICIO. 
 
-           OPEN INPUT CADALU OUTPUT CADAPR.
+      *              Nomes de arquivo configuraveis em tempo de
+      *              execucao: se a variavel de ambiente correspondente
+      *              estiver definida, substitui o nome default acima;
+      *              caso contrario mantem o nome compilado.
+       LERNOMESARQUIVOS.
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADALU"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADALU-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADAPR"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADAPR-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADREJ"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADREJ-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADPAR"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADPAR-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADORD"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADORD-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADCKP"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADCKP-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADCKS"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADCKS-ARQ
+           END-IF.
+
+       INICIO.
+
+           OPEN INPUT CADALU
+           IF FS-CADALU NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADALU.DAT - FILE STATUS "
+                   FS-CADALU
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CADAPR
+           IF FS-CADAPR NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADAPR.DAT - FILE STATUS "
+                   FS-CADAPR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CADREJ
+           IF FS-CADREJ NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADREJ.DAT - FILE STATUS "
+                   FS-CADREJ
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM LEPARAMETROS.
+           PERFORM LERORDEM.
+           PERFORM LERCHECKPOINT.
+           PERFORM CARREGARTABELA.
+           PERFORM LERESTADOCHECKPOINT.
            PERFORM LEITURA.
-           
+
+      *              Parametros opcionais de checkpoint. Na ausencia
+      *              de CADCKP.DAT, mantem intervalo 100 e sem
+      *              retomada.
+       LERCHECKPOINT.
+           OPEN INPUT CADCKP
+           IF FS-CADCKP = "00"
+               READ CADCKP
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-INTERVALO TO WS-CKP-INTERVALO
+                       MOVE CKP-REINICIAR TO WS-CKP-REINICIAR
+               END-READ
+               CLOSE CADCKP
+           END-IF.
+
+      *              Se a rodada pediu retomada e existe checkpoint
+      *              anterior, posiciona IDX-LEITURA no ultimo
+      *              registro ja processado.
+       LERESTADOCHECKPOINT.
+           IF WS-CKP-REINICIAR = "S"
+               OPEN INPUT CADCKS
+               IF FS-CADCKS = "00"
+                   READ CADCKS
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CKS-IDX TO IDX-LEITURA
+                           DISPLAY "EX05 - RETOMANDO A PARTIR DO "
+                               "REGISTRO " IDX-LEITURA
+                   END-READ
+                   CLOSE CADCKS
+               END-IF
+           END-IF.
+
+      *              Grava a posicao atual como checkpoint. Falha ao
+      *              abrir CADCKS.DAT nao interrompe a rodada.
+       GRAVARCHECKPOINT.
+           OPEN OUTPUT CADCKS
+           IF FS-CADCKS = "00"
+               MOVE IDX-LEITURA TO CKS-IDX
+               WRITE REG-CKS
+               CLOSE CADCKS
+           ELSE
+               DISPLAY "EX05 - AVISO: NAO FOI POSSIVEL GRAVAR "
+                   "CHECKPOINT - FILE STATUS " FS-CADCKS
+           END-IF.
+
+      *              Remove o checkpoint ao final de uma rodada
+      *              completa.
+       LIMPARCHECKPOINT.
+           STRING "rm -f " FUNCTION TRIM(WS-CADCKS-ARQ)
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           IF RETURN-CODE NOT = 0
+               DISPLAY "EX05 - AVISO: NAO FOI POSSIVEL REMOVER "
+                   FUNCTION TRIM(WS-CADCKS-ARQ)
+           END-IF.
+
+       LEPARAMETROS.
+           OPEN INPUT CADPAR
+           IF FS-CADPAR = "00"
+               READ CADPAR
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE MEDIA-MIN-PAR TO WS-MEDIA-MIN
+                       MOVE FALTA-MAX-PAR TO WS-FALTA-MAX
+               END-READ
+               CLOSE CADPAR
+           END-IF.
+
+       LERORDEM.
+           OPEN INPUT CADORD
+           IF FS-CADORD = "00"
+               READ CADORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE ORDEM-PAR TO WS-ORDEM
+               END-READ
+               CLOSE CADORD
+           END-IF.
+
+       CARREGARTABELA.
+           PERFORM UNTIL FIM-ARQ = "SIM" OR QTD-ENT = 9999
+               READ CADALU
+                   AT END
+                       MOVE "SIM" TO FIM-ARQ
+                   NOT AT END
+                       ADD 1 TO QTD-ENT
+                       MOVE NUM-ENT   TO NUM-TAB(QTD-ENT)
+                       MOVE NOME-ENT  TO NOME-TAB(QTD-ENT)
+                       MOVE NOTA1-ENT TO NOTA1-TAB(QTD-ENT)
+                       MOVE NOTA2-ENT TO NOTA2-TAB(QTD-ENT)
+                       MOVE FALTA-ENT TO FALTA-TAB(QTD-ENT)
+               END-READ
+           END-PERFORM
+           CLOSE CADALU
+           MOVE "NAO" TO FIM-ARQ
+           SORT ENT-ITEM ON ASCENDING KEY NUM-TAB
+           PERFORM VERIFICARDUPLICADOS
+           IF WS-ORDEM = "A"
+               SORT ENT-ITEM ON ASCENDING KEY NOME-TAB
+           END-IF.
+
+      *              Marca como duplicada toda ocorrencia de NUM-ENT
+      *              repetida em CADALU, alem da primeira, para que
+      *              LEITURA a ignore.
+       VERIFICARDUPLICADOS.
+           PERFORM VARYING IDX-ENT FROM 2 BY 1 UNTIL IDX-ENT > QTD-ENT
+               IF NUM-TAB(IDX-ENT) = NUM-TAB(IDX-ENT - 1)
+                   MOVE "S" TO DUP-TAB(IDX-ENT)
+                   ADD 1 TO CONT-DUP
+                   DISPLAY "EX05 - NUMERO DUPLICADO IGNORADO: "
+                       NUM-TAB(IDX-ENT)
+               END-IF
+           END-PERFORM.
+
        PRINCIPAL.
            PERFORM GRAVACAO.
+           IF FUNCTION MOD(IDX-LEITURA WS-CKP-INTERVALO) = 0
+               PERFORM GRAVARCHECKPOINT
+           END-IF
            PERFORM LEITURA.
-           
+
        GRAVACAO.
-           MOVE  NUM-ENT  TO NUM-SAI
            PERFORM CALCULAMEDIA
-           IF MEDIA-CALC NOT < 7 AND FALTA-ENT NOT > 18 THEN
+           IF MEDIA-CALC NOT < WS-MEDIA-MIN
+              AND FALTA-ENT NOT > WS-FALTA-MAX THEN
                MOVE NUM-ENT    TO NUM-SAI
                MOVE NOME-ENT   TO NOME-SAI
                MOVE MEDIA-CALC TO MEDIA
                MOVE FALTA-ENT  TO FALTA-SAI
-           WRITE REG-SAI.
-           
+               WRITE REG-SAI
+               ADD 1          TO CONT-APR
+               ADD MEDIA-CALC TO SOMA-MEDIA
+           ELSE
+               MOVE NUM-ENT    TO NUM-REJ
+               MOVE NOME-ENT   TO NOME-REJ
+               MOVE MEDIA-CALC TO MEDIA-REJ
+               MOVE FALTA-ENT  TO FALTA-REJ
+               PERFORM DEFINEMOTIVO
+               WRITE REG-REJ
+               ADD 1 TO CONT-REJ
+           END-IF.
+
        CALCULAMEDIA.
-           ADD NOTA01, NOTA02 GIVING SOMA
-           DIVIDE SOMA BY 2 GIVING MEDIA-CALC.
-           
+           ADD NOTA1-ENT, NOTA2-ENT GIVING SOMA
+           DIVIDE SOMA BY 2 GIVING MEDIA-CALC ROUNDED.
+
+       DEFINEMOTIVO.
+           IF MEDIA-CALC < WS-MEDIA-MIN AND FALTA-ENT > WS-FALTA-MAX
+               MOVE "MEDIA E FALTAS"     TO MOTIVO-REJ
+           ELSE
+               IF MEDIA-CALC < WS-MEDIA-MIN
+                   MOVE "MEDIA INSUFICIENTE" TO MOTIVO-REJ
+               ELSE
+                   MOVE "EXCESSO DE FALTAS"  TO MOTIVO-REJ
+               END-IF
+           END-IF.
+
        LEITURA.
-           READ CADALU AT END 
-               MOVE "SIM" TO FIM-ARQ.
-                
-       TERMINO. 
-           CLOSE CADALU CADAPR.
+           ADD 1 TO IDX-LEITURA
+           PERFORM UNTIL IDX-LEITURA > QTD-ENT
+               IF DUP-TAB(IDX-LEITURA) = "S"
+                   ADD 1 TO IDX-LEITURA
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF IDX-LEITURA > QTD-ENT
+               MOVE "SIM" TO FIM-ARQ
+           ELSE
+               MOVE NUM-TAB(IDX-LEITURA)   TO NUM-ENT
+               MOVE NOME-TAB(IDX-LEITURA)  TO NOME-ENT
+               MOVE NOTA1-TAB(IDX-LEITURA) TO NOTA1-ENT
+               MOVE NOTA2-TAB(IDX-LEITURA) TO NOTA2-ENT
+               MOVE FALTA-TAB(IDX-LEITURA) TO FALTA-ENT
+           END-IF.
+
+       TERMINO.
+           MOVE "TOTAL"    TO TRL-APR-MARCA
+           MOVE CONT-APR   TO TRL-APR-QTDE
+           MOVE SOMA-MEDIA TO TRL-APR-SOMA-MEDIA
+           WRITE REG-TRL-APR.
+           MOVE "TOTAL"    TO TRL-REJ-MARCA
+           MOVE CONT-REJ   TO TRL-REJ-QTDE
+           WRITE REG-TRL-REJ.
+           CLOSE CADAPR CADREJ.
+           PERFORM LIMPARCHECKPOINT.
+           PERFORM RECONCILIARCONTADORES.
+
+       RECONCILIARCONTADORES.
+           DISPLAY "EX05 - REGISTROS LIDOS: "     QTD-ENT
+               " GRAVADOS (APROVADOS): " CONT-APR
+               " REJEITADOS: "           CONT-REJ
+               " DUPLICADOS: "           CONT-DUP.
 
          
\ No newline at end of file
