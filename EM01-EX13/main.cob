@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   EX13.
+       AUTHOR.       ERIKA ROCHA.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 29-08-2025.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.      MANUTENCAO DO CADASTRO MESTRE DE ALUNOS (CADALU).
+      *              LE O MESTRE ATUAL TODO PARA A MEMORIA, APLICA AS
+      *              TRANSACOES DE CADMOVAL (A = INCLUSAO, C = ALTERACAO,
+      *              E = EXCLUSAO, CHAVEADAS POR NUM-MOV) E GRAVA O
+      *              MESTRE ATUALIZADO, ORDENADO POR NUMERO, NO ARQUIVO
+      *              DE ESTAGIO CADALN. COMO CADALU.DAT NAO PODE ESTAR
+      *              ABERTO PARA LEITURA E GRAVACAO AO MESMO TEMPO, A
+      *              SUBSTITUICAO DO MESTRE ANTIGO PELO NOVO E FEITA
+      *              CHAMANDO O COMANDO DE COPIA DO SISTEMA OPERACIONAL
+      *              (MESMA EXTENSAO CALL "SYSTEM" JA USADA PELO LOTE
+      *              EX09), QUE DEIXA CADALN.DAT COMO COPIA DE AUDITORIA
+      *              DA RODADA DE MANUTENCAO.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADALU    ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADALU.
+           SELECT CADMOVAL  ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADMOVAL.
+           SELECT CADALN    ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADALN.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CADALU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU.DAT".
+
+           COPY CADALU.
+
+      *              CADMOVAL: transacoes de manutencao do cadastro de
+      *              alunos. TIPO-MOV vale "A" (inclusao - todos os
+      *              campos devem vir preenchidos), "C" (alteracao -
+      *              idem, sobrescreve o registro existente) ou "E"
+      *              (exclusao - somente NUM-MOV precisa vir
+      *              preenchido).
+       FD CADMOVAL
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADMOVAL.DAT".
+
+       01 REG-MOV.
+           02 TIPO-MOV       PIC X(01).
+           02 NUM-MOV        PIC 9(05).
+           02 NOME-MOV       PIC X(20).
+           02 SEXO-MOV       PIC X(01).
+           02 DATANASC-MOV.
+               03 DD-MOV     PIC 9(02).
+               03 MM-MOV     PIC 9(02).
+               03 AA-MOV     PIC 9(04).
+           02 NOTA-MOV.
+               03 NOTA1-MOV  PIC 9(02)V99.
+               03 NOTA2-MOV  PIC 9(02)V99.
+               03 NOTA3-MOV  PIC 9(02)V99.
+               03 NOTA4-MOV  PIC 9(02)V99.
+           02 FALTA-MOV      PIC 9(02).
+
+       FD CADALN
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALN.DAT".
+
+       01 REG-ALN.
+           02 NUM-ALN        PIC 9(05).
+           02 NOME-ALN       PIC X(20).
+           02 SEXO-ALN       PIC X(01).
+           02 DATANASC-ALN.
+               03 DD-ALN     PIC 9(02).
+               03 MM-ALN     PIC 9(02).
+               03 AA-ALN     PIC 9(04).
+           02 NOTA-ALN.
+               03 NOTA1-ALN  PIC 9(02)V99.
+               03 NOTA2-ALN  PIC 9(02)V99.
+               03 NOTA3-ALN  PIC 9(02)V99.
+               03 NOTA4-ALN  PIC 9(02)V99.
+           02 FALTA-ALN      PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-MST       PIC X(03) VALUE "NAO".
+       77 FIM-MOV       PIC X(03) VALUE "NAO".
+       77 WS-ACHOU      PIC X(03) VALUE "NAO".
+       77 FS-CADALU     PIC X(02) VALUE "00".
+       77 FS-CADMOVAL   PIC X(02) VALUE "00".
+       77 FS-CADALN     PIC X(02) VALUE "00".
+       77 QTD-MST       PIC 9(04) VALUE 0.
+       77 IDX-GRAVA     PIC 9(04) VALUE 0.
+       77 CONT-INC      PIC 9(05) VALUE 0.
+       77 CONT-ALT      PIC 9(05) VALUE 0.
+       77 CONT-EXC      PIC 9(05) VALUE 0.
+       77 CONT-REJ      PIC 9(05) VALUE 0.
+
+      *              Mestre de alunos inteiro carregado em memoria
+      *              para que as transacoes possam incluir, alterar
+      *              ou excluir por NUM-TAB sem exigir organizacao
+      *              indexada no arquivo fisico.
+       01 TABELA-MST.
+           02 MST-ITEM OCCURS 1 TO 9999 TIMES
+               DEPENDING ON QTD-MST
+               INDEXED BY IDX-MST.
+               03 NUM-TAB     PIC 9(05).
+               03 NOME-TAB    PIC X(20).
+               03 SEXO-TAB    PIC X(01).
+               03 DD-TAB      PIC 9(02).
+               03 MM-TAB      PIC 9(02).
+               03 AA-TAB      PIC 9(04).
+               03 NOTA1-TAB   PIC 9(02)V99.
+               03 NOTA2-TAB   PIC 9(02)V99.
+               03 NOTA3-TAB   PIC 9(02)V99.
+               03 NOTA4-TAB   PIC 9(02)V99.
+               03 FALTA-TAB   PIC 9(02).
+               03 DEL-TAB     PIC X(01) VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       EXECUTAR.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL
+               UNTIL FIM-MOV EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT CADALU
+           IF FS-CADALU NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADALU.DAT - FILE STATUS "
+                   FS-CADALU
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM CARREGARMESTRE.
+           OPEN INPUT CADMOVAL
+           IF FS-CADMOVAL NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADMOVAL.DAT - FILE STATUS "
+                   FS-CADMOVAL
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM LERMOV.
+
+       CARREGARMESTRE.
+           PERFORM UNTIL FIM-MST = "SIM" OR QTD-MST = 9999
+               READ CADALU
+                   AT END
+                       MOVE "SIM" TO FIM-MST
+                   NOT AT END
+                       ADD 1 TO QTD-MST
+                       MOVE NUM-ENT   TO NUM-TAB(QTD-MST)
+                       MOVE NOME-ENT  TO NOME-TAB(QTD-MST)
+                       MOVE SEXO-ENT  TO SEXO-TAB(QTD-MST)
+                       MOVE DD-ENT    TO DD-TAB(QTD-MST)
+                       MOVE MM-ENT    TO MM-TAB(QTD-MST)
+                       MOVE AA-ENT    TO AA-TAB(QTD-MST)
+                       MOVE NOTA1-ENT TO NOTA1-TAB(QTD-MST)
+                       MOVE NOTA2-ENT TO NOTA2-TAB(QTD-MST)
+                       MOVE NOTA3-ENT TO NOTA3-TAB(QTD-MST)
+                       MOVE NOTA4-ENT TO NOTA4-TAB(QTD-MST)
+                       MOVE FALTA-ENT TO FALTA-TAB(QTD-MST)
+                       MOVE "N"       TO DEL-TAB(QTD-MST)
+               END-READ
+           END-PERFORM
+           CLOSE CADALU.
+
+       LERMOV.
+           READ CADMOVAL
+               AT END MOVE "SIM" TO FIM-MOV.
+
+       PRINCIPAL.
+           PERFORM PROCESSARMOV.
+           PERFORM LERMOV.
+
+       LOCALIZAR.
+           MOVE "NAO" TO WS-ACHOU
+           SET IDX-MST TO 1
+           SEARCH MST-ITEM
+               AT END
+                   CONTINUE
+               WHEN NUM-TAB(IDX-MST) = NUM-MOV
+                   MOVE "SIM" TO WS-ACHOU
+           END-SEARCH.
+
+       PROCESSARMOV.
+           PERFORM LOCALIZAR
+           EVALUATE TIPO-MOV
+               WHEN "A"
+                   IF WS-ACHOU = "SIM"
+                       DISPLAY "EX13 - INCLUSAO REJEITADA, JA EXISTE: "
+                           NUM-MOV
+                       ADD 1 TO CONT-REJ
+                   ELSE
+                       IF QTD-MST < 9999
+                           ADD 1 TO QTD-MST
+                           MOVE NUM-MOV   TO NUM-TAB(QTD-MST)
+                           MOVE NOME-MOV  TO NOME-TAB(QTD-MST)
+                           MOVE SEXO-MOV  TO SEXO-TAB(QTD-MST)
+                           MOVE DD-MOV    TO DD-TAB(QTD-MST)
+                           MOVE MM-MOV    TO MM-TAB(QTD-MST)
+                           MOVE AA-MOV    TO AA-TAB(QTD-MST)
+                           MOVE NOTA1-MOV TO NOTA1-TAB(QTD-MST)
+                           MOVE NOTA2-MOV TO NOTA2-TAB(QTD-MST)
+                           MOVE NOTA3-MOV TO NOTA3-TAB(QTD-MST)
+                           MOVE NOTA4-MOV TO NOTA4-TAB(QTD-MST)
+                           MOVE FALTA-MOV TO FALTA-TAB(QTD-MST)
+                           MOVE "N"       TO DEL-TAB(QTD-MST)
+                           ADD 1 TO CONT-INC
+                       ELSE
+                           DISPLAY "EX13 - TABELA CHEIA, REJEITADO: "
+                               NUM-MOV
+                           ADD 1 TO CONT-REJ
+                       END-IF
+                   END-IF
+               WHEN "C"
+                   IF WS-ACHOU = "SIM"
+                       MOVE NOME-MOV  TO NOME-TAB(IDX-MST)
+                       MOVE SEXO-MOV  TO SEXO-TAB(IDX-MST)
+                       MOVE DD-MOV    TO DD-TAB(IDX-MST)
+                       MOVE MM-MOV    TO MM-TAB(IDX-MST)
+                       MOVE AA-MOV    TO AA-TAB(IDX-MST)
+                       MOVE NOTA1-MOV TO NOTA1-TAB(IDX-MST)
+                       MOVE NOTA2-MOV TO NOTA2-TAB(IDX-MST)
+                       MOVE NOTA3-MOV TO NOTA3-TAB(IDX-MST)
+                       MOVE NOTA4-MOV TO NOTA4-TAB(IDX-MST)
+                       MOVE FALTA-MOV TO FALTA-TAB(IDX-MST)
+                       ADD 1 TO CONT-ALT
+                   ELSE
+                       DISPLAY "EX13 - ALTERACAO REJEITADA, NAO ACHOU: "
+                           NUM-MOV
+                       ADD 1 TO CONT-REJ
+                   END-IF
+               WHEN "E"
+                   IF WS-ACHOU = "SIM"
+                       MOVE "S" TO DEL-TAB(IDX-MST)
+                       ADD 1 TO CONT-EXC
+                   ELSE
+                       DISPLAY "EX13 - EXCLUSAO REJEITADA, NAO ACHOU: "
+                           NUM-MOV
+                       ADD 1 TO CONT-REJ
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "EX13 - TIPO DE MOVIMENTO INVALIDO: "
+                       TIPO-MOV
+                   ADD 1 TO CONT-REJ
+           END-EVALUATE.
+
+       GRAVARMESTRE.
+           OPEN OUTPUT CADALN
+           IF FS-CADALN NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADALN.DAT - FILE STATUS "
+                   FS-CADALN
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF QTD-MST > 0
+               SORT MST-ITEM ON ASCENDING KEY NUM-TAB
+           END-IF
+           PERFORM VARYING IDX-GRAVA FROM 1 BY 1
+               UNTIL IDX-GRAVA > QTD-MST
+               IF DEL-TAB(IDX-GRAVA) NOT = "S"
+                   MOVE NUM-TAB(IDX-GRAVA)   TO NUM-ALN
+                   MOVE NOME-TAB(IDX-GRAVA)  TO NOME-ALN
+                   MOVE SEXO-TAB(IDX-GRAVA)  TO SEXO-ALN
+                   MOVE DD-TAB(IDX-GRAVA)    TO DD-ALN
+                   MOVE MM-TAB(IDX-GRAVA)    TO MM-ALN
+                   MOVE AA-TAB(IDX-GRAVA)    TO AA-ALN
+                   MOVE NOTA1-TAB(IDX-GRAVA) TO NOTA1-ALN
+                   MOVE NOTA2-TAB(IDX-GRAVA) TO NOTA2-ALN
+                   MOVE NOTA3-TAB(IDX-GRAVA) TO NOTA3-ALN
+                   MOVE NOTA4-TAB(IDX-GRAVA) TO NOTA4-ALN
+                   MOVE FALTA-TAB(IDX-GRAVA) TO FALTA-ALN
+                   WRITE REG-ALN
+               END-IF
+           END-PERFORM
+           CLOSE CADALN.
+
+       ATUALIZARMESTRE.
+           CALL "SYSTEM" USING "cp CADALN.DAT CADALU.DAT"
+           IF RETURN-CODE NOT = 0
+               DISPLAY "ERRO AO ATUALIZAR CADALU.DAT A PARTIR DE "
+                   "CADALN.DAT - CODIGO " RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       TERMINO.
+           PERFORM GRAVARMESTRE.
+           PERFORM ATUALIZARMESTRE.
+           DISPLAY "EX13 - INCLUSOES: "  CONT-INC
+               " ALTERACOES: " CONT-ALT
+               " EXCLUSOES: "  CONT-EXC
+               " REJEITADAS: " CONT-REJ.
