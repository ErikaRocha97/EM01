@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   EX14.
+       AUTHOR.       ERIKA ROCHA.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 29-08-2025.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.      MANUTENCAO DO CADASTRO MESTRE DE FUNCIONARIOS
+      *              (CADFUN). LE O MESTRE ATUAL TODO PARA A MEMORIA,
+      *              APLICA AS TRANSACOES DE CADMOVFU (A = INCLUSAO,
+      *              C = ALTERACAO, E = EXCLUSAO, CHAVEADAS POR
+      *              COD-MOV) E GRAVA O MESTRE ATUALIZADO, ORDENADO
+      *              POR CODIGO, NO ARQUIVO DE ESTAGIO CADFUN NOVO
+      *              (CADFUN). A SUBSTITUICAO DO MESTRE ANTIGO PELO
+      *              NOVO USA O MESMO MECANISMO DE EX13 (COPIA VIA
+      *              CALL "SYSTEM").
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUN    ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADFUN.
+           SELECT CADMOVFU  ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADMOVFU.
+           SELECT CADFUN2   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADFUN2.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CADFUN
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADFUN.DAT".
+
+       01 REG-ENT.
+           02 COD-ENT       PIC 9(05).
+           02 NOME-ENT      PIC X(20).
+           02 SALARIO-BRU   PIC 9(05)V99.
+
+      *              CADMOVFU: transacoes de manutencao do cadastro de
+      *              funcionarios. TIPO-MOV vale "A" (inclusao - todos
+      *              os campos devem vir preenchidos), "C" (alteracao
+      *              - idem, sobrescreve o registro existente) ou "E"
+      *              (exclusao - somente COD-MOV precisa vir
+      *              preenchido).
+       FD CADMOVFU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADMOVFU.DAT".
+
+       01 REG-MOV.
+           02 TIPO-MOV      PIC X(01).
+           02 COD-MOV       PIC 9(05).
+           02 NOME-MOV      PIC X(20).
+           02 SALARIO-MOV   PIC 9(05)V99.
+
+      *              CADFUN2: arquivo de estagio com o mestre de
+      *              funcionarios ja atualizado, copiado por cima de
+      *              CADFUN.DAT ao final da rodada (ver ATUALIZARMESTRE).
+       FD CADFUN2
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADFUN2.DAT".
+
+       01 REG-FU2.
+           02 COD-FU2       PIC 9(05).
+           02 NOME-FU2      PIC X(20).
+           02 SALARIO-FU2   PIC 9(05)V99.
+
+       WORKING-STORAGE SECTION.
+       77 FIM-MST       PIC X(03) VALUE "NAO".
+       77 FIM-MOV       PIC X(03) VALUE "NAO".
+       77 WS-ACHOU      PIC X(03) VALUE "NAO".
+       77 FS-CADFUN     PIC X(02) VALUE "00".
+       77 FS-CADMOVFU   PIC X(02) VALUE "00".
+       77 FS-CADFUN2    PIC X(02) VALUE "00".
+       77 QTD-MST       PIC 9(04) VALUE 0.
+       77 IDX-GRAVA     PIC 9(04) VALUE 0.
+       77 CONT-INC      PIC 9(05) VALUE 0.
+       77 CONT-ALT      PIC 9(05) VALUE 0.
+       77 CONT-EXC      PIC 9(05) VALUE 0.
+       77 CONT-REJ      PIC 9(05) VALUE 0.
+
+      *              Mestre de funcionarios inteiro carregado em
+      *              memoria para que as transacoes possam incluir,
+      *              alterar ou excluir por COD-TAB sem exigir
+      *              organizacao indexada no arquivo fisico.
+       01 TABELA-MST.
+           02 MST-ITEM OCCURS 1 TO 9999 TIMES
+               DEPENDING ON QTD-MST
+               INDEXED BY IDX-MST.
+               03 COD-TAB      PIC 9(05).
+               03 NOME-TAB     PIC X(20).
+               03 SALARIO-TAB  PIC 9(05)V99.
+               03 DEL-TAB      PIC X(01) VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       EXECUTAR.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL
+               UNTIL FIM-MOV EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT CADFUN
+           IF FS-CADFUN NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADFUN.DAT - FILE STATUS "
+                   FS-CADFUN
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM CARREGARMESTRE.
+           OPEN INPUT CADMOVFU
+           IF FS-CADMOVFU NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADMOVFU.DAT - FILE STATUS "
+                   FS-CADMOVFU
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM LERMOV.
+
+       CARREGARMESTRE.
+           PERFORM UNTIL FIM-MST = "SIM" OR QTD-MST = 9999
+               READ CADFUN
+                   AT END
+                       MOVE "SIM" TO FIM-MST
+                   NOT AT END
+                       ADD 1 TO QTD-MST
+                       MOVE COD-ENT     TO COD-TAB(QTD-MST)
+                       MOVE NOME-ENT    TO NOME-TAB(QTD-MST)
+                       MOVE SALARIO-BRU TO SALARIO-TAB(QTD-MST)
+                       MOVE "N"         TO DEL-TAB(QTD-MST)
+               END-READ
+           END-PERFORM
+           CLOSE CADFUN.
+
+       LERMOV.
+           READ CADMOVFU
+               AT END MOVE "SIM" TO FIM-MOV.
+
+       PRINCIPAL.
+           PERFORM PROCESSARMOV.
+           PERFORM LERMOV.
+
+       LOCALIZAR.
+           MOVE "NAO" TO WS-ACHOU
+           SET IDX-MST TO 1
+           SEARCH MST-ITEM
+               AT END
+                   CONTINUE
+               WHEN COD-TAB(IDX-MST) = COD-MOV
+                   MOVE "SIM" TO WS-ACHOU
+           END-SEARCH.
+
+       PROCESSARMOV.
+           PERFORM LOCALIZAR
+           EVALUATE TIPO-MOV
+               WHEN "A"
+                   IF WS-ACHOU = "SIM"
+                       DISPLAY "EX14 - INCLUSAO REJEITADA, JA EXISTE: "
+                           COD-MOV
+                       ADD 1 TO CONT-REJ
+                   ELSE
+                       IF QTD-MST < 9999
+                           ADD 1 TO QTD-MST
+                           MOVE COD-MOV     TO COD-TAB(QTD-MST)
+                           MOVE NOME-MOV    TO NOME-TAB(QTD-MST)
+                           MOVE SALARIO-MOV TO SALARIO-TAB(QTD-MST)
+                           MOVE "N"         TO DEL-TAB(QTD-MST)
+                           ADD 1 TO CONT-INC
+                       ELSE
+                           DISPLAY "EX14 - TABELA CHEIA, REJEITADO: "
+                               COD-MOV
+                           ADD 1 TO CONT-REJ
+                       END-IF
+                   END-IF
+               WHEN "C"
+                   IF WS-ACHOU = "SIM"
+                       MOVE NOME-MOV    TO NOME-TAB(IDX-MST)
+                       MOVE SALARIO-MOV TO SALARIO-TAB(IDX-MST)
+                       ADD 1 TO CONT-ALT
+                   ELSE
+                       DISPLAY "EX14 - ALTERACAO REJEITADA, NAO ACHOU: "
+                           COD-MOV
+                       ADD 1 TO CONT-REJ
+                   END-IF
+               WHEN "E"
+                   IF WS-ACHOU = "SIM"
+                       MOVE "S" TO DEL-TAB(IDX-MST)
+                       ADD 1 TO CONT-EXC
+                   ELSE
+                       DISPLAY "EX14 - EXCLUSAO REJEITADA, NAO ACHOU: "
+                           COD-MOV
+                       ADD 1 TO CONT-REJ
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "EX14 - TIPO DE MOVIMENTO INVALIDO: "
+                       TIPO-MOV
+                   ADD 1 TO CONT-REJ
+           END-EVALUATE.
+
+       GRAVARMESTRE.
+           OPEN OUTPUT CADFUN2
+           IF FS-CADFUN2 NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADFUN2.DAT - FILE STATUS "
+                   FS-CADFUN2
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF QTD-MST > 0
+               SORT MST-ITEM ON ASCENDING KEY COD-TAB
+           END-IF
+           PERFORM VARYING IDX-GRAVA FROM 1 BY 1
+               UNTIL IDX-GRAVA > QTD-MST
+               IF DEL-TAB(IDX-GRAVA) NOT = "S"
+                   MOVE COD-TAB(IDX-GRAVA)     TO COD-FU2
+                   MOVE NOME-TAB(IDX-GRAVA)    TO NOME-FU2
+                   MOVE SALARIO-TAB(IDX-GRAVA) TO SALARIO-FU2
+                   WRITE REG-FU2
+               END-IF
+           END-PERFORM
+           CLOSE CADFUN2.
+
+       ATUALIZARMESTRE.
+           CALL "SYSTEM" USING "cp CADFUN2.DAT CADFUN.DAT"
+           IF RETURN-CODE NOT = 0
+               DISPLAY "ERRO AO ATUALIZAR CADFUN.DAT A PARTIR DE "
+                   "CADFUN2.DAT - CODIGO " RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       TERMINO.
+           PERFORM GRAVARMESTRE.
+           PERFORM ATUALIZARMESTRE.
+           DISPLAY "EX14 - INCLUSOES: "  CONT-INC
+               " ALTERACOES: " CONT-ALT
+               " EXCLUSOES: "  CONT-EXC
+               " REJEITADAS: " CONT-REJ.
