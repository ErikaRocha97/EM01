@@ -40,12 +40,34 @@
       *              (separados por quebra de linha). Ou seja: o COBOL 
       *              lê/grava linha a linha.
        
+      *              Todos os arquivos abaixo sao assinalados de forma
+      *              dinamica (ASSIGN TO DYNAMIC) a um nome mantido em
+      *              WORKING-STORAGE, para que o nome fisico possa ser
+      *              trocado em tempo de execucao (ver LERNOMESARQUIVOS)
+      *              sem recompilar o programa.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CADFUN   ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT CADSAI   ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADFUN   ASSIGN TO DYNAMIC WS-CADFUN-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADFUN.
+           SELECT CADSAI   ASSIGN TO DYNAMIC WS-CADSAI-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADSAI.
+           SELECT CADTAB   ASSIGN TO DYNAMIC WS-CADTAB-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADTAB.
+           SELECT CADORD   ASSIGN TO DYNAMIC WS-CADORD-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADORD.
+           SELECT CADHIS   ASSIGN TO DYNAMIC WS-CADHIS-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADHIS.
+           SELECT CADCKP   ASSIGN TO DYNAMIC WS-CADCKP-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADCKP.
+           SELECT CADCKS   ASSIGN TO DYNAMIC WS-CADCKS-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADCKS.
 
        DATA DIVISION.
        
@@ -55,8 +77,7 @@
       
        FILE SECTION.
        FD CADFUN
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS  "CADFUN.DAT".
+           LABEL RECORD ARE STANDARD.
       
        01 REG-ENT.
            02 COD-ENT       PIC 9(05).
@@ -64,20 +85,146 @@
            02 SALARIO-BRU   PIC 9(05)V99.
 
        FD CADSAI
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADSAI.DAT".
+           LABEL RECORD ARE STANDARD.
            
        01 REG-SAI.
            02 COD-SAI       PIC 9(05).
            02 NOME-SAI      PIC X(20).
            02 SALARIO-SAI   PIC 9(05)V99.
+           02 INSS-SAI      PIC 9(05)V99.
+           02 IRRF-SAI      PIC 9(05)V99.
+           02 LIQUIDO-SAI   PIC 9(05)V99.
+
+       01 REG-TRL.
+           02 TRL-MARCA         PIC X(05) VALUE "TOTAL".
+           02 TRL-QTDE          PIC 9(07).
+           02 TRL-SOMA-SALARIO  PIC 9(09)V99.
+           02 TRL-SOMA-LIQUIDO  PIC 9(09)V99.
+
+       FD CADTAB
+           LABEL RECORD ARE STANDARD.
+
+      *              CADTAB: tabela de faixas de reajuste salarial
+      *              (limite superior da faixa e percentual aplicado).
+      *              A ultima faixa deve trazer um limite bem alto
+      *              para funcionar como faixa "em diante". Opcional -
+      *              se nao existir, assume-se a tabela de 2025
+      *              (ate 1000 = 12%, ate 2000 = 11%, acima = 10%).
+       01 REG-TAB.
+           02 LIMITE-TAB    PIC 9(05)V99.
+           02 PERCENT-TAB   PIC 9(02)V99.
+
+       FD CADORD
+           LABEL RECORD ARE STANDARD.
+
+           COPY CADORD.
+
+      *              CADHIS: historico acumulado de todas as folhas
+      *              de pagamento, um registro por funcionario gravado
+      *              em CADSAI por rodada, carimbado com a data da
+      *              rodada. Aberto em modo EXTEND para que cada nova
+      *              execucao acrescente ao historico em vez de
+      *              sobrescrever (CADSAI continua sendo a fotografia
+      *              apenas da rodada mais recente).
+       FD CADHIS
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-HIS.
+           02 DATA-HIS      PIC 9(06).
+           02 COD-HIS       PIC 9(05).
+           02 NOME-HIS      PIC X(20).
+           02 SALARIO-HIS   PIC 9(05)V99.
+           02 INSS-HIS      PIC 9(05)V99.
+           02 IRRF-HIS      PIC 9(05)V99.
+           02 LIQUIDO-HIS   PIC 9(05)V99.
+
+      *              CADCKP: parametros opcionais de checkpoint da
+      *              rodada - intervalo de gravacao e se a rodada deve
+      *              retomar de um checkpoint anterior.
+       FD CADCKP
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-CKP.
+           02 CKP-INTERVALO  PIC 9(05).
+           02 CKP-REINICIAR  PIC X(01).
+
+      *              CADCKS: estado do checkpoint - posicao do ultimo
+      *              registro processado com sucesso.
+       FD CADCKS
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-CKS.
+           02 CKS-IDX  PIC 9(04).
 
        WORKING-STORAGE SECTION.
        77 FIM-ARQ       PIC X(03)    VALUE "NAO".
-       77 PERCENTUAL    PIC 9(02)    VALUE 0.
+       77 PERCENTUAL    PIC 9(02)V99 VALUE 0.
        77 AJUSTE        PIC 9(05)V99 VALUE 0.
        77 SALARIO-REA   PIC 9(05)V99 VALUE 0.
 
+      *              Descontos legais simplificados aplicados sobre o
+      *              salario reajustado (SALARIO-REA) para chegar no
+      *              liquido. PERC-INSS e a aliquota unica do INSS;
+      *              PERC-IRRF incide somente sobre o que exceder
+      *              LIM-IRRF.
+       77 PERC-INSS     PIC 9(02)V99 VALUE 9,00.
+       77 PERC-IRRF     PIC 9(02)V99 VALUE 7,50.
+       77 LIM-IRRF      PIC 9(05)V99 VALUE 2000,00.
+       77 BASE-IRRF     PIC 9(05)V99 VALUE 0.
+       77 INSS-CALC     PIC 9(05)V99 VALUE 0.
+       77 IRRF-CALC     PIC 9(05)V99 VALUE 0.
+       77 LIQUIDO-CALC  PIC 9(05)V99 VALUE 0.
+       77 CONT-REG      PIC 9(07)    VALUE 0.
+       77 SOMA-SALARIO  PIC 9(09)V99 VALUE 0.
+       77 SOMA-LIQUIDO  PIC 9(09)V99 VALUE 0.
+       77 FS-CADFUN     PIC X(02)    VALUE "00".
+       77 FS-CADSAI     PIC X(02)    VALUE "00".
+       77 FS-CADTAB     PIC X(02)    VALUE "00".
+       77 FS-CADORD     PIC X(02)    VALUE "00".
+       77 FS-CADHIS     PIC X(02)    VALUE "00".
+       77 FS-CADCKP     PIC X(02)    VALUE "00".
+       77 FS-CADCKS     PIC X(02)    VALUE "00".
+       77 WS-CKP-INTERVALO PIC 9(05) VALUE 100.
+       77 WS-CKP-REINICIAR PIC X(01) VALUE "N".
+
+      *              Nomes fisicos dos arquivos, com o valor original
+      *              como default, substituiveis em tempo de execucao
+      *              por variaveis de ambiente (ver LERNOMESARQUIVOS).
+       77 WS-CADFUN-ARQ  PIC X(40) VALUE "CADFUN.DAT".
+       77 WS-CADSAI-ARQ  PIC X(40) VALUE "CADSAI.DAT".
+       77 WS-CADTAB-ARQ  PIC X(40) VALUE "CADTAB.DAT".
+       77 WS-CADORD-ARQ  PIC X(40) VALUE "CADORD.DAT".
+       77 WS-CADHIS-ARQ  PIC X(40) VALUE "CADHIS.DAT".
+       77 WS-CADCKP-ARQ  PIC X(40) VALUE "CADCKP.DAT".
+       77 WS-CADCKS-ARQ  PIC X(40) VALUE "CADCKS.DAT".
+       77 WS-CMD         PIC X(60) VALUE SPACES.
+       77 WS-ENV-TEMP    PIC X(40).
+       77 WS-DATA-EXEC  PIC 9(06)    VALUE 0.
+       77 WS-ORDEM      PIC X(01)    VALUE "N".
+       77 QTD-ENT       PIC 9(04)    VALUE 0.
+       77 IDX-LEITURA   PIC 9(04)    VALUE 0.
+       77 CONT-DUP      PIC 9(05)    VALUE 0.
+       77 QTD-FAIXAS    PIC 9(02) VALUE 0.
+
+       01 TABELA-FAIXAS.
+           02 FAIXA-TAB OCCURS 1 TO 10 TIMES
+               DEPENDING ON QTD-FAIXAS
+               INDEXED BY IDX-FAIXA.
+               03 LIMITE-FAIXA    PIC 9(05)V99.
+               03 PERCENT-FAIXA   PIC 9(02)V99.
+
+      *              Tabela em memoria usada para ordenar os
+      *              funcionarios (por codigo ou, opcionalmente,
+      *              por nome) antes de gravar CADSAI.
+       01 TABELA-ENT.
+           02 ENT-ITEM OCCURS 1 TO 9999 TIMES
+               DEPENDING ON QTD-ENT
+               INDEXED BY IDX-ENT.
+               03 COD-TAB      PIC 9(05).
+               03 NOME-TAB     PIC X(20).
+               03 SALARIO-TAB  PIC 9(05)V99.
+               03 DUP-TAB      PIC X(01) VALUE "N".
+
       *------------->CÓDIGO EXECUTAVEL (INSTRUÇÕES).
       
       *              Nome de rotina inicia na margem a(8);
@@ -86,59 +233,309 @@
        PROCEDURE DIVISION.
        
        EXECUTAR.
+           PERFORM LERNOMESARQUIVOS.
            PERFORM INICIO.
-           PERFORM PRINCIPAL 
+           PERFORM PRINCIPAL
                UNTIL FIM-ARQ EQUAL "SIM".
            PERFORM TERMINO.
            STOP RUN.
-       
-       INICIO. 
-           OPEN INPUT CADFUN 
+
+      *              Nomes de arquivo configuraveis em tempo de
+      *              execucao: se a variavel de ambiente correspondente
+      *              estiver definida, substitui o nome default acima;
+      *              caso contrario mantem o nome compilado.
+       LERNOMESARQUIVOS.
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADFUN"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADFUN-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADSAI"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADSAI-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADTAB"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADTAB-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADORD"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADORD-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADHIS"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADHIS-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADCKP"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADCKP-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADCKS"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADCKS-ARQ
+           END-IF.
+
+       INICIO.
+           OPEN INPUT CADFUN
+           IF FS-CADFUN NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADFUN.DAT - FILE STATUS "
+                   FS-CADFUN
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
            OPEN OUTPUT CADSAI
+           IF FS-CADSAI NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADSAI.DAT - FILE STATUS "
+                   FS-CADSAI
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND CADHIS
+           IF FS-CADHIS = "35" OR FS-CADHIS = "05"
+               OPEN OUTPUT CADHIS
+               CLOSE CADHIS
+               OPEN EXTEND CADHIS
+           END-IF
+           IF FS-CADHIS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADHIS.DAT - FILE STATUS "
+                   FS-CADHIS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ACCEPT WS-DATA-EXEC FROM DATE
+           PERFORM LETABELAFAIXAS.
+           PERFORM LERORDEM.
+           PERFORM LERCHECKPOINT.
+           PERFORM CARREGARTABELA.
+           PERFORM LERESTADOCHECKPOINT.
            PERFORM LEITURA.
-           PERFORM PRINCIPAL
-               UNTIL FIM-ARQ = "SIM".
-           PERFORM TERMINO.
-           STOP RUN.
-           
+
+      *              Parametros opcionais de checkpoint. Na ausencia
+      *              de CADCKP.DAT, mantem intervalo 100 e sem
+      *              retomada.
+       LERCHECKPOINT.
+           OPEN INPUT CADCKP
+           IF FS-CADCKP = "00"
+               READ CADCKP
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-INTERVALO TO WS-CKP-INTERVALO
+                       MOVE CKP-REINICIAR TO WS-CKP-REINICIAR
+               END-READ
+               CLOSE CADCKP
+           END-IF.
+
+      *              Se a rodada pediu retomada e existe checkpoint
+      *              anterior, posiciona IDX-LEITURA no ultimo
+      *              registro ja processado.
+       LERESTADOCHECKPOINT.
+           IF WS-CKP-REINICIAR = "S"
+               OPEN INPUT CADCKS
+               IF FS-CADCKS = "00"
+                   READ CADCKS
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CKS-IDX TO IDX-LEITURA
+                           DISPLAY "EX08 - RETOMANDO A PARTIR DO "
+                               "REGISTRO " IDX-LEITURA
+                   END-READ
+                   CLOSE CADCKS
+               END-IF
+           END-IF.
+
+      *              Grava a posicao atual como checkpoint. Falha ao
+      *              abrir CADCKS.DAT nao interrompe a rodada.
+       GRAVARCHECKPOINT.
+           OPEN OUTPUT CADCKS
+           IF FS-CADCKS = "00"
+               MOVE IDX-LEITURA TO CKS-IDX
+               WRITE REG-CKS
+               CLOSE CADCKS
+           ELSE
+               DISPLAY "EX08 - AVISO: NAO FOI POSSIVEL GRAVAR "
+                   "CHECKPOINT - FILE STATUS " FS-CADCKS
+           END-IF.
+
+      *              Remove o checkpoint ao final de uma rodada
+      *              completa.
+       LIMPARCHECKPOINT.
+           STRING "rm -f " FUNCTION TRIM(WS-CADCKS-ARQ)
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           IF RETURN-CODE NOT = 0
+               DISPLAY "EX08 - AVISO: NAO FOI POSSIVEL REMOVER "
+                   FUNCTION TRIM(WS-CADCKS-ARQ)
+           END-IF.
+
+       LERORDEM.
+           OPEN INPUT CADORD
+           IF FS-CADORD = "00"
+               READ CADORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE ORDEM-PAR TO WS-ORDEM
+               END-READ
+               CLOSE CADORD
+           END-IF.
+
+       CARREGARTABELA.
+           PERFORM UNTIL FIM-ARQ = "SIM" OR QTD-ENT = 9999
+               READ CADFUN
+                   AT END
+                       MOVE "SIM" TO FIM-ARQ
+                   NOT AT END
+                       ADD 1 TO QTD-ENT
+                       MOVE COD-ENT     TO COD-TAB(QTD-ENT)
+                       MOVE NOME-ENT    TO NOME-TAB(QTD-ENT)
+                       MOVE SALARIO-BRU TO SALARIO-TAB(QTD-ENT)
+               END-READ
+           END-PERFORM
+           CLOSE CADFUN
+           MOVE "NAO" TO FIM-ARQ
+           SORT ENT-ITEM ON ASCENDING KEY COD-TAB
+           PERFORM VERIFICARDUPLICADOS
+           IF WS-ORDEM = "A"
+               SORT ENT-ITEM ON ASCENDING KEY NOME-TAB
+           END-IF.
+
+      *              Marca como duplicado todo codigo de funcionario
+      *              repetido em CADFUN, alem da primeira ocorrencia,
+      *              para que LEITURA o ignore.
+       VERIFICARDUPLICADOS.
+           PERFORM VARYING IDX-ENT FROM 2 BY 1 UNTIL IDX-ENT > QTD-ENT
+               IF COD-TAB(IDX-ENT) = COD-TAB(IDX-ENT - 1)
+                   MOVE "S" TO DUP-TAB(IDX-ENT)
+                   ADD 1 TO CONT-DUP
+                   DISPLAY "EX08 - CODIGO DUPLICADO IGNORADO: "
+                       COD-TAB(IDX-ENT)
+               END-IF
+           END-PERFORM.
+
+       LETABELAFAIXAS.
+           OPEN INPUT CADTAB
+           IF FS-CADTAB = "00"
+               PERFORM UNTIL FIM-ARQ = "SIM" OR QTD-FAIXAS = 10
+                   READ CADTAB
+                       AT END
+                           MOVE "SIM" TO FIM-ARQ
+                       NOT AT END
+                           ADD 1 TO QTD-FAIXAS
+                           MOVE LIMITE-TAB  TO LIMITE-FAIXA(QTD-FAIXAS)
+                           MOVE PERCENT-TAB TO PERCENT-FAIXA(QTD-FAIXAS)
+                   END-READ
+               END-PERFORM
+               IF FIM-ARQ NOT = "SIM"
+                   DISPLAY "EX08 - AVISO: CADTAB.DAT POSSUI MAIS DE "
+                       "10 FAIXAS - REGISTROS EXCEDENTES IGNORADOS"
+               END-IF
+               CLOSE CADTAB
+               MOVE "NAO" TO FIM-ARQ
+               SORT FAIXA-TAB ON ASCENDING KEY LIMITE-FAIXA
+           END-IF
+           IF QTD-FAIXAS = 0
+               MOVE 3            TO QTD-FAIXAS
+               MOVE 1000,00      TO LIMITE-FAIXA(1)
+               MOVE 12,00        TO PERCENT-FAIXA(1)
+               MOVE 2000,00      TO LIMITE-FAIXA(2)
+               MOVE 11,00        TO PERCENT-FAIXA(2)
+               MOVE 99999,99     TO LIMITE-FAIXA(3)
+               MOVE 10,00        TO PERCENT-FAIXA(3)
+           END-IF.
+
        LEITURA.
-           READ CADFUN 
-               AT END MOVE "SIM" TO FIM-ARQ.
-           
+           ADD 1 TO IDX-LEITURA
+           PERFORM UNTIL IDX-LEITURA > QTD-ENT
+               IF DUP-TAB(IDX-LEITURA) = "S"
+                   ADD 1 TO IDX-LEITURA
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF IDX-LEITURA > QTD-ENT
+               MOVE "SIM" TO FIM-ARQ
+           ELSE
+               MOVE COD-TAB(IDX-LEITURA)     TO COD-ENT
+               MOVE NOME-TAB(IDX-LEITURA)    TO NOME-ENT
+               MOVE SALARIO-TAB(IDX-LEITURA) TO SALARIO-BRU
+           END-IF.
+
        PRINCIPAL.
            PERFORM CALCULAREAJUSTE.
+           PERFORM CALCULADESCONTOS.
            PERFORM GRAVACAO.
+           IF FUNCTION MOD(IDX-LEITURA WS-CKP-INTERVALO) = 0
+               PERFORM GRAVARCHECKPOINT
+           END-IF
            PERFORM LEITURA.
            PERFORM LIMPAVARIAVEIS.
-           
+
        GRAVACAO.
            MOVE COD-ENT     TO COD-SAI
            MOVE NOME-ENT    TO NOME-SAI
            MOVE SALARIO-REA TO SALARIO-SAI
-           WRITE REG-SAI.
-      
+           MOVE INSS-CALC   TO INSS-SAI
+           MOVE IRRF-CALC   TO IRRF-SAI
+           MOVE LIQUIDO-CALC TO LIQUIDO-SAI
+           WRITE REG-SAI
+           ADD 1            TO CONT-REG
+           ADD SALARIO-REA  TO SOMA-SALARIO
+           ADD LIQUIDO-CALC TO SOMA-LIQUIDO
+           PERFORM GRAVARHISTORICO.
+
+       GRAVARHISTORICO.
+           MOVE WS-DATA-EXEC TO DATA-HIS
+           MOVE COD-ENT      TO COD-HIS
+           MOVE NOME-ENT     TO NOME-HIS
+           MOVE SALARIO-REA  TO SALARIO-HIS
+           MOVE INSS-CALC    TO INSS-HIS
+           MOVE IRRF-CALC    TO IRRF-HIS
+           MOVE LIQUIDO-CALC TO LIQUIDO-HIS
+           WRITE REG-HIS.
+
+       CALCULADESCONTOS.
+           COMPUTE INSS-CALC ROUNDED = SALARIO-REA * PERC-INSS / 100
+           IF SALARIO-REA > LIM-IRRF
+               SUBTRACT LIM-IRRF FROM SALARIO-REA GIVING BASE-IRRF
+               COMPUTE IRRF-CALC ROUNDED = BASE-IRRF * PERC-IRRF / 100
+           ELSE
+               MOVE 0 TO IRRF-CALC
+           END-IF
+           SUBTRACT INSS-CALC, IRRF-CALC FROM SALARIO-REA
+               GIVING LIQUIDO-CALC.
+
        CALCULAREAJUSTE.
            PERFORM DEFINEPERCENTUAL.
-           MULTIPLY SALARIO-BRU BY PERCENTUAL  GIVING AJUSTE.
-           DIVIDE   AJUSTE      BY 100         GIVING AJUSTE.
+           COMPUTE AJUSTE ROUNDED = SALARIO-BRU * PERCENTUAL / 100.
            ADD      AJUSTE      TO SALARIO-BRU GIVING SALARIO-REA.
-       
+
        DEFINEPERCENTUAL.
-           IF SALARIO-BRU <= 1000 THEN MOVE 12 TO PERCENTUAL
-           ELSE 
-               IF SALARIO-BRU <= 2000 
-                   THEN MOVE 11 TO PERCENTUAL
-               ELSE MOVE 10 TO PERCENTUAL
-               END-IF
-           END-IF.
-           
+           SET IDX-FAIXA TO 1
+           SEARCH FAIXA-TAB
+               AT END
+                   MOVE PERCENT-FAIXA(QTD-FAIXAS) TO PERCENTUAL
+               WHEN SALARIO-BRU <= LIMITE-FAIXA(IDX-FAIXA)
+                   MOVE PERCENT-FAIXA(IDX-FAIXA) TO PERCENTUAL
+           END-SEARCH.
+
        LIMPAVARIAVEIS.
            MOVE 0 TO PERCENTUAL.
            MOVE 0 TO AJUSTE.
            MOVE 0 TO SALARIO-REA.
+           MOVE 0 TO BASE-IRRF.
+           MOVE 0 TO INSS-CALC.
+           MOVE 0 TO IRRF-CALC.
+           MOVE 0 TO LIQUIDO-CALC.
 
-       TERMINO. 
-           CLOSE CADFUN.
+       TERMINO.
+           MOVE "TOTAL"      TO TRL-MARCA
+           MOVE CONT-REG     TO TRL-QTDE
+           MOVE SOMA-SALARIO TO TRL-SOMA-SALARIO
+           MOVE SOMA-LIQUIDO TO TRL-SOMA-LIQUIDO
+           WRITE REG-TRL.
            CLOSE CADSAI.
+           CLOSE CADHIS.
+           PERFORM LIMPARCHECKPOINT.
 
          
\ No newline at end of file
