@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   EX09.
+       AUTHOR.       ERIKA ROCHA.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 26-08-2025.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.      DRIVER DE LOTE. EXECUTA EM SEQUENCIA OS
+      *              PROGRAMAS DE ALUNOS (EX00, EX03, EX05, EX07) E
+      *              DE FOLHA DE PAGAMENTO (EX06, EX08), NA ORDEM
+      *              EXIGIDA PELAS DEPENDENCIAS DE ARQUIVO DE CADA
+      *              UM (EX00 GERA CADATU A PARTIR DE CADALU, EX03
+      *              E EX07 TAMBEM LEEM CADALU, EX05 GERA CADAPR/
+      *              CADREJ, EX06 E EX08 PROCESSAM A FOLHA). CADA
+      *              ETAPA RODA COMO UM EXECUTAVEL PROPRIO (MESMO NOME
+      *              DO PROGRAM-ID DO FONTE), DISPONIVEL NO PATH; SE
+      *              UMA ETAPA TERMINAR COM CODIGO DE SAIDA DIFERENTE
+      *              DE ZERO O LOTE PARA IMEDIATAMENTE, SEM EXECUTAR
+      *              AS ETAPAS SEGUINTES.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       77 COD-RETORNO   PIC S9(09) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       EXECUTAR.
+           PERFORM INICIO.
+           PERFORM ETAPA-EX00.
+           PERFORM ETAPA-EX03.
+           PERFORM ETAPA-EX05.
+           PERFORM ETAPA-EX06.
+           PERFORM ETAPA-EX07.
+           PERFORM ETAPA-EX08.
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           DISPLAY "INICIANDO PROCESSAMENTO EM LOTE".
+
+       ETAPA-EX00.
+           DISPLAY "EXECUTANDO EX00 - CARGA DE ALUNOS".
+      *              CADATU.DAT E COMPARTILHADO POR EX00/EX03/EX07,
+      *              CADA UM COM LEIAUTE PROPRIO. EX00 GRAVA NO SEU
+      *              PROPRIO ARQUIVO PARA NAO SER SOBRESCRITO PELAS
+      *              ETAPAS SEGUINTES ANTES DE SER CONSULTADO PELO
+      *              EX10.
+           DISPLAY "CADATU" UPON ENVIRONMENT-NAME
+           DISPLAY "CADATU-EX00.DAT" UPON ENVIRONMENT-VALUE
+      *              CADCKP/CADCKS tambem sao compartilhados por
+      *              todas as etapas; sem isolamento por etapa, um
+      *              CADCKP.DAT deixado para uma etapa vale para
+      *              todas as outras do mesmo lote.
+           DISPLAY "CADCKP" UPON ENVIRONMENT-NAME
+           DISPLAY "CADCKP-EX00.DAT" UPON ENVIRONMENT-VALUE
+           DISPLAY "CADCKS" UPON ENVIRONMENT-NAME
+           DISPLAY "CADCKS-EX00.DAT" UPON ENVIRONMENT-VALUE
+           CALL "SYSTEM" USING "EX00"
+           MOVE RETURN-CODE TO COD-RETORNO
+           PERFORM VERIFICARETORNO.
+
+       ETAPA-EX03.
+           DISPLAY "EXECUTANDO EX03 - MEDIA E SITUACAO".
+           DISPLAY "CADATU" UPON ENVIRONMENT-NAME
+           DISPLAY "CADATU3.DAT" UPON ENVIRONMENT-VALUE
+           DISPLAY "CADCKP" UPON ENVIRONMENT-NAME
+           DISPLAY "CADCKP-EX03.DAT" UPON ENVIRONMENT-VALUE
+           DISPLAY "CADCKS" UPON ENVIRONMENT-NAME
+           DISPLAY "CADCKS-EX03.DAT" UPON ENVIRONMENT-VALUE
+           CALL "SYSTEM" USING "EX03"
+           MOVE RETURN-CODE TO COD-RETORNO
+           PERFORM VERIFICARETORNO.
+
+       ETAPA-EX05.
+           DISPLAY "EXECUTANDO EX05 - APROVACAO/REJEICAO".
+           DISPLAY "CADCKP" UPON ENVIRONMENT-NAME
+           DISPLAY "CADCKP-EX05.DAT" UPON ENVIRONMENT-VALUE
+           DISPLAY "CADCKS" UPON ENVIRONMENT-NAME
+           DISPLAY "CADCKS-EX05.DAT" UPON ENVIRONMENT-VALUE
+           CALL "SYSTEM" USING "EX05"
+           MOVE RETURN-CODE TO COD-RETORNO
+           PERFORM VERIFICARETORNO.
+
+       ETAPA-EX06.
+           DISPLAY "EXECUTANDO EX06 - SELECAO E FAIXAS SALARIAIS".
+      *              CADSAI.DAT E CADHIS.DAT SAO COMPARTILHADOS POR
+      *              EX06/EX08, CADA UM COM LEIAUTE PROPRIO. EX06
+      *              GRAVA NOS SEUS PROPRIOS ARQUIVOS PARA NAO SER
+      *              SOBRESCRITO PELA ETAPA SEGUINTE (EX08 ABRE
+      *              CADSAI EM OUTPUT E CADHIS EM EXTEND).
+           DISPLAY "CADSAI" UPON ENVIRONMENT-NAME
+           DISPLAY "CADSAI-EX06.DAT" UPON ENVIRONMENT-VALUE
+           DISPLAY "CADHIS" UPON ENVIRONMENT-NAME
+           DISPLAY "CADHIS-EX06.DAT" UPON ENVIRONMENT-VALUE
+           DISPLAY "CADCKP" UPON ENVIRONMENT-NAME
+           DISPLAY "CADCKP-EX06.DAT" UPON ENVIRONMENT-VALUE
+           DISPLAY "CADCKS" UPON ENVIRONMENT-NAME
+           DISPLAY "CADCKS-EX06.DAT" UPON ENVIRONMENT-VALUE
+           CALL "SYSTEM" USING "EX06"
+           MOVE RETURN-CODE TO COD-RETORNO
+           PERFORM VERIFICARETORNO.
+
+       ETAPA-EX07.
+           DISPLAY "EXECUTANDO EX07 - MEDIA GERAL POR ALUNO".
+      *              EX07 DEVE GRAVAR CADATU.DAT (LEIAUTE PROPRIO),
+      *              POIS E O ARQUIVO QUE O EX11 ESPERA LER AO FINAL
+      *              DO LOTE.
+           DISPLAY "CADATU" UPON ENVIRONMENT-NAME
+           DISPLAY "CADATU.DAT" UPON ENVIRONMENT-VALUE
+           DISPLAY "CADCKP" UPON ENVIRONMENT-NAME
+           DISPLAY "CADCKP-EX07.DAT" UPON ENVIRONMENT-VALUE
+           DISPLAY "CADCKS" UPON ENVIRONMENT-NAME
+           DISPLAY "CADCKS-EX07.DAT" UPON ENVIRONMENT-VALUE
+           CALL "SYSTEM" USING "EX07"
+           MOVE RETURN-CODE TO COD-RETORNO
+           PERFORM VERIFICARETORNO.
+
+       ETAPA-EX08.
+           DISPLAY "EXECUTANDO EX08 - REAJUSTE E FOLHA DE PAGAMENTO".
+      *              EX08 DEVE GRAVAR CADSAI.DAT (LEIAUTE PROPRIO),
+      *              POIS E O ARQUIVO QUE O EX12/EX15 ESPERAM LER AO
+      *              FINAL DO LOTE; SO CADHIS PRECISA DE ISOLAMENTO
+      *              POR ETAPA, JA QUE O DE EX06 TEM LEIAUTE DIFERENTE.
+           DISPLAY "CADHIS" UPON ENVIRONMENT-NAME
+           DISPLAY "CADHIS-EX08.DAT" UPON ENVIRONMENT-VALUE
+           DISPLAY "CADCKP" UPON ENVIRONMENT-NAME
+           DISPLAY "CADCKP-EX08.DAT" UPON ENVIRONMENT-VALUE
+           DISPLAY "CADCKS" UPON ENVIRONMENT-NAME
+           DISPLAY "CADCKS-EX08.DAT" UPON ENVIRONMENT-VALUE
+           CALL "SYSTEM" USING "EX08"
+           MOVE RETURN-CODE TO COD-RETORNO
+           PERFORM VERIFICARETORNO.
+
+       VERIFICARETORNO.
+           IF COD-RETORNO NOT = 0
+               DISPLAY "LOTE INTERROMPIDO - CODIGO DE RETORNO "
+                   COD-RETORNO
+               STOP RUN
+           END-IF.
+
+       TERMINO.
+           DISPLAY "PROCESSAMENTO EM LOTE CONCLUIDO COM SUCESSO".
