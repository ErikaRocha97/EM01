@@ -16,12 +16,36 @@
        OBJECT-COMPUTER. IBM-PC.
        SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
 
+      *              Todos os arquivos abaixo sao assinalados de forma
+      *              dinamica (ASSIGN TO DYNAMIC) a um nome mantido em
+      *              WORKING-STORAGE, para que o nome fisico possa ser
+      *              trocado em tempo de execucao (ver LERNOMESARQUIVOS)
+      *              sem recompilar o programa - por exemplo para
+      *              apontar para um snapshot datado como
+      *              CADFUN-202608.DAT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CADALU  ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT CADATU  ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADALU  ASSIGN TO DYNAMIC WS-CADALU-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADALU.
+           SELECT CADATU  ASSIGN TO DYNAMIC WS-CADATU-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADATU.
+           SELECT CADORD  ASSIGN TO DYNAMIC WS-CADORD-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADORD.
+           SELECT CADEXC  ASSIGN TO DYNAMIC WS-CADEXC-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADEXC.
+           SELECT CADFAIE ASSIGN TO DYNAMIC WS-CADFAIE-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADFAIE.
+           SELECT CADCKP  ASSIGN TO DYNAMIC WS-CADCKP-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADCKP.
+           SELECT CADCKS  ASSIGN TO DYNAMIC WS-CADCKS-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADCKS.
 
        DATA DIVISION.
        
@@ -32,34 +56,154 @@
        FILE SECTION.
 
        FD CADALU
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS  "CADALU.DAT".
-      
-       01 REG-ENT.
-           02 NUM-ENT   PIC 9(05).
-           02 NOME-ENT  PIC X(20).
-           02 SEXO-ENT  PIC X(01).
-       02 DATANASCIMENTO.
-           03 DD-ENT    PIC 9(02).
-           03 MM-ENT    PIC 9(02).
-           03 AA-ENT    PIC 9(04).
-       
+           LABEL RECORD ARE STANDARD.
+
+           COPY CADALU.
+
        FD CADATU
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADATU.DAT".
+           LABEL RECORD ARE STANDARD.
            
        01 REG-SAI.
            02 NUM-SAI   PIC 9(05).
            02 NOME-SAI  PIC X(20).
+           02 SEXO-SAI  PIC X(01).
        02 DATANASCIMENTO.
            03 DD-SAI    PIC 9(02).
            03 MM-SAI    PIC 9(02).
            03 AA-SAI    PIC 9(04).
+           02 IDADE-SAI PIC 9(03).
+
+      *              Registro de controle (trailer), gravado por
+      *              ultimo em CADATU, com o total de registros do
+      *              arquivo para conferencia por quem for consumi-lo.
+       01 REG-TRL.
+           02 TRL-MARCA  PIC X(05) VALUE "TOTAL".
+           02 TRL-QTDE   PIC 9(07).
+
+       FD CADORD
+           LABEL RECORD ARE STANDARD.
+
+           COPY CADORD.
+
+      *              CADEXC: registros de CADALU com data de
+      *              nascimento fora da faixa valida (dia, mes ou ano
+      *              fora de limites razoaveis), que por isso nao
+      *              entram em CADATU.
+       FD CADEXC
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-EXC.
+           02 NUM-EXC     PIC 9(05).
+           02 NOME-EXC    PIC X(20).
+           02 DD-EXC      PIC 9(02).
+           02 MM-EXC      PIC 9(02).
+           02 AA-EXC      PIC 9(04).
+           02 MOTIVO-EXC  PIC X(20).
+
+       01 REG-EXC-TRL.
+           02 TRL-EXC-MARCA  PIC X(05) VALUE "TOTAL".
+           02 TRL-EXC-QTDE   PIC 9(07).
+
+      *              CADFAIE: resumo com a quantidade de alunos em
+      *              cada faixa etaria, calculada a partir da idade
+      *              atual de cada aluno (DATANASCIMENTO x data do
+      *              sistema).
+       FD CADFAIE
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-FAIE.
+           02 DESCR-FAIE  PIC X(20).
+           02 QTDE-FAIE   PIC 9(05).
+
+      *              CADCKP: parametros opcionais de checkpoint da
+      *              rodada - de quantos em quantos registros o ponto
+      *              de controle e gravado e se a rodada deve retomar
+      *              de um checkpoint anterior em vez de recomecar do
+      *              primeiro registro.
+       FD CADCKP
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-CKP.
+           02 CKP-INTERVALO  PIC 9(05).
+           02 CKP-REINICIAR  PIC X(01).
+
+      *              CADCKS: estado do checkpoint - posicao (na tabela
+      *              ja ordenada) do ultimo registro processado com
+      *              sucesso, gravado a cada CKP-INTERVALO registros e
+      *              apagado ao final de uma rodada completa.
+       FD CADCKS
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-CKS.
+           02 CKS-IDX  PIC 9(04).
 
        WORKING-STORAGE SECTION.
-       
+
        77 FIM-ARQ       PIC X(03) VALUE "NAO".
-       
+       77 CONT-REG      PIC 9(07) VALUE 0.
+       77 FS-CADALU     PIC X(02) VALUE "00".
+       77 FS-CADATU     PIC X(02) VALUE "00".
+       77 FS-CADORD     PIC X(02) VALUE "00".
+       77 FS-CADEXC     PIC X(02) VALUE "00".
+       77 WS-ORDEM      PIC X(01) VALUE "N".
+       77 QTD-ENT       PIC 9(04) VALUE 0.
+       77 IDX-LEITURA   PIC 9(04) VALUE 0.
+       77 CONT-EXC      PIC 9(07) VALUE 0.
+       77 WS-DATA-VALIDA PIC X(03) VALUE "SIM".
+       77 WS-MOTIVO     PIC X(20) VALUE SPACES.
+       77 FS-CADFAIE    PIC X(02) VALUE "00".
+       77 FS-CADCKP     PIC X(02) VALUE "00".
+       77 FS-CADCKS     PIC X(02) VALUE "00".
+       77 WS-CKP-INTERVALO PIC 9(05) VALUE 100.
+       77 WS-CKP-REINICIAR PIC X(01) VALUE "N".
+
+      *              Nomes fisicos dos arquivos, com o valor original
+      *              como default, substituiveis em tempo de execucao
+      *              por variaveis de ambiente (ver LERNOMESARQUIVOS).
+       77 WS-CADALU-ARQ  PIC X(40) VALUE "CADALU.DAT".
+       77 WS-CADATU-ARQ  PIC X(40) VALUE "CADATU.DAT".
+       77 WS-CADORD-ARQ  PIC X(40) VALUE "CADORD.DAT".
+       77 WS-CADEXC-ARQ  PIC X(40) VALUE "CADEXC.DAT".
+       77 WS-CADFAIE-ARQ PIC X(40) VALUE "CADFAIE.DAT".
+       77 WS-CADCKP-ARQ  PIC X(40) VALUE "CADCKP.DAT".
+       77 WS-CADCKS-ARQ  PIC X(40) VALUE "CADCKS.DAT".
+       77 WS-CMD         PIC X(60) VALUE SPACES.
+       77 WS-ENV-TEMP    PIC X(40).
+
+      *              Data do sistema (capturada uma unica vez em
+      *              INICIO) usada para calcular a idade atual de
+      *              cada aluno a partir de DATANASCIMENTO.
+       77 WS-DATA-HOJE  PIC 9(08) VALUE 0.
+       77 WS-ANO-HOJE   PIC 9(04) VALUE 0.
+       77 WS-MES-HOJE   PIC 9(02) VALUE 0.
+       77 WS-DIA-HOJE   PIC 9(02) VALUE 0.
+       77 IDADE-CALC    PIC 9(03) VALUE 0.
+
+      *              Contadores do resumo por faixa etaria, gravados
+      *              em CADFAIE por GRAVARESUMOIDADE.
+       77 QTDE-FAIXA-01 PIC 9(05) VALUE 0.
+       77 QTDE-FAIXA-02 PIC 9(05) VALUE 0.
+       77 QTDE-FAIXA-03 PIC 9(05) VALUE 0.
+       77 QTDE-FAIXA-04 PIC 9(05) VALUE 0.
+       77 CONT-DUP      PIC 9(05) VALUE 0.
+
+      *              Tabela em memoria usada para ordenar os alunos
+      *              (por numero ou, opcionalmente, por nome) antes
+      *              de gravar CADATU. CADALU e lido por completo
+      *              para a tabela em CARREGARTABELA, e LEITURA passa
+      *              a percorrer a tabela ja ordenada.
+       01 TABELA-ENT.
+           02 ENT-ITEM OCCURS 1 TO 9999 TIMES
+               DEPENDING ON QTD-ENT
+               INDEXED BY IDX-ENT.
+               03 NUM-TAB   PIC 9(05).
+               03 NOME-TAB  PIC X(20).
+               03 SEXO-TAB  PIC X(01).
+               03 DD-TAB    PIC 9(02).
+               03 MM-TAB    PIC 9(02).
+               03 AA-TAB    PIC 9(04).
+               03 DUP-TAB   PIC X(01) VALUE "N".
+
       *------------->CÓDIGO EXECUTAVEL (INSTRUÇÕES).
       
       *              Nome de rotina inicia na margem a(8);
@@ -68,37 +212,315 @@
        PROCEDURE DIVISION.
        
        EXEMPLO.
-           
+
+           PERFORM LERNOMESARQUIVOS.
            PERFORM INICIO.
-           
-           PERFORM PRINCIPAL 
+
+           PERFORM PRINCIPAL
                 UNTIL FIM-ARQ EQUAL "SIM".
-           
+
        PERFORM TERMINO.
-       
+
        STOP RUN.
-       
-       INICIO. 
-           OPEN INPUT CADALU OUTPUT CADATU.
+
+      *              Nomes de arquivo configuraveis em tempo de
+      *              execucao: se a variavel de ambiente correspondente
+      *              estiver definida, substitui o nome default acima;
+      *              caso contrario mantem o nome compilado.
+       LERNOMESARQUIVOS.
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADALU"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADALU-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADATU"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADATU-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADORD"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADORD-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADEXC"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADEXC-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADFAIE"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADFAIE-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADCKP"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADCKP-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADCKS"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADCKS-ARQ
+           END-IF.
+
+       INICIO.
+           OPEN INPUT CADALU
+           IF FS-CADALU NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADALU.DAT - FILE STATUS "
+                   FS-CADALU
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CADATU
+           IF FS-CADATU NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADATU.DAT - FILE STATUS "
+                   FS-CADATU
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CADEXC
+           IF FS-CADEXC NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADEXC.DAT - FILE STATUS "
+                   FS-CADEXC
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CADFAIE
+           IF FS-CADFAIE NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADFAIE.DAT - FILE STATUS "
+                   FS-CADFAIE
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE WS-DATA-HOJE(1:4) TO WS-ANO-HOJE
+           MOVE WS-DATA-HOJE(5:2) TO WS-MES-HOJE
+           MOVE WS-DATA-HOJE(7:2) TO WS-DIA-HOJE
+           PERFORM LERORDEM.
+           PERFORM LERCHECKPOINT.
+           PERFORM CARREGARTABELA.
+           PERFORM LERESTADOCHECKPOINT.
            PERFORM LEITURA.
-           
+
+      *              Parametros opcionais de checkpoint (intervalo de
+      *              gravacao e se a rodada deve retomar de onde
+      *              parou). Na ausencia de CADCKP.DAT, mantem os
+      *              valores padrao (intervalo 100, sem retomada).
+       LERCHECKPOINT.
+           OPEN INPUT CADCKP
+           IF FS-CADCKP = "00"
+               READ CADCKP
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-INTERVALO TO WS-CKP-INTERVALO
+                       MOVE CKP-REINICIAR TO WS-CKP-REINICIAR
+               END-READ
+               CLOSE CADCKP
+           END-IF.
+
+      *              Se a rodada pediu retomada (WS-CKP-REINICIAR =
+      *              "S") e existe um checkpoint anterior, posiciona
+      *              IDX-LEITURA no ultimo registro ja processado para
+      *              que LEITURA continue a partir do proximo.
+       LERESTADOCHECKPOINT.
+           IF WS-CKP-REINICIAR = "S"
+               OPEN INPUT CADCKS
+               IF FS-CADCKS = "00"
+                   READ CADCKS
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CKS-IDX TO IDX-LEITURA
+                           DISPLAY "EX00 - RETOMANDO A PARTIR DO "
+                               "REGISTRO " IDX-LEITURA
+                   END-READ
+                   CLOSE CADCKS
+               END-IF
+           END-IF.
+
+      *              Grava a posicao atual como checkpoint. Falha ao
+      *              abrir CADCKS.DAT nao interrompe a rodada, ja que
+      *              o checkpoint e apenas uma facilidade de retomada.
+       GRAVARCHECKPOINT.
+           OPEN OUTPUT CADCKS
+           IF FS-CADCKS = "00"
+               MOVE IDX-LEITURA TO CKS-IDX
+               WRITE REG-CKS
+               CLOSE CADCKS
+           ELSE
+               DISPLAY "EX00 - AVISO: NAO FOI POSSIVEL GRAVAR "
+                   "CHECKPOINT - FILE STATUS " FS-CADCKS
+           END-IF.
+
+      *              Remove o checkpoint ao final de uma rodada
+      *              completa, para que uma proxima execucao com
+      *              retomada ativada nao recomece de um ponto de um
+      *              arquivo ja totalmente processado.
+       LIMPARCHECKPOINT.
+           STRING "rm -f " FUNCTION TRIM(WS-CADCKS-ARQ)
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           IF RETURN-CODE NOT = 0
+               DISPLAY "EX00 - AVISO: NAO FOI POSSIVEL REMOVER "
+                   FUNCTION TRIM(WS-CADCKS-ARQ)
+           END-IF.
+
+       LERORDEM.
+           OPEN INPUT CADORD
+           IF FS-CADORD = "00"
+               READ CADORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE ORDEM-PAR TO WS-ORDEM
+               END-READ
+               CLOSE CADORD
+           END-IF.
+
+       CARREGARTABELA.
+           PERFORM UNTIL FIM-ARQ = "SIM" OR QTD-ENT = 9999
+               READ CADALU
+                   AT END
+                       MOVE "SIM" TO FIM-ARQ
+                   NOT AT END
+                       ADD 1 TO QTD-ENT
+                       MOVE NUM-ENT  TO NUM-TAB(QTD-ENT)
+                       MOVE NOME-ENT TO NOME-TAB(QTD-ENT)
+                       MOVE SEXO-ENT TO SEXO-TAB(QTD-ENT)
+                       MOVE DD-ENT   TO DD-TAB(QTD-ENT)
+                       MOVE MM-ENT   TO MM-TAB(QTD-ENT)
+                       MOVE AA-ENT   TO AA-TAB(QTD-ENT)
+               END-READ
+           END-PERFORM
+           CLOSE CADALU
+           MOVE "NAO" TO FIM-ARQ
+           SORT ENT-ITEM ON ASCENDING KEY NUM-TAB
+           PERFORM VERIFICARDUPLICADOS
+           IF WS-ORDEM = "A"
+               SORT ENT-ITEM ON ASCENDING KEY NOME-TAB
+           END-IF.
+
+      *              Apos ordenar por NUM-TAB (chave natural), marca
+      *              como duplicada toda ocorrencia de NUM-ENT repetida
+      *              em CADALU, alem da primeira, para que LEITURA a
+      *              ignore em vez de deixar os dois registros seguirem
+      *              pelo resto do pipeline.
+       VERIFICARDUPLICADOS.
+           PERFORM VARYING IDX-ENT FROM 2 BY 1 UNTIL IDX-ENT > QTD-ENT
+               IF NUM-TAB(IDX-ENT) = NUM-TAB(IDX-ENT - 1)
+                   MOVE "S" TO DUP-TAB(IDX-ENT)
+                   ADD 1 TO CONT-DUP
+                   DISPLAY "EX00 - NUMERO DUPLICADO IGNORADO: "
+                       NUM-TAB(IDX-ENT)
+               END-IF
+           END-PERFORM.
+
        LEITURA.
-           READ CADALU AT END 
-                MOVE "SIM" TO FIM-ARQ.
-                
+           ADD 1 TO IDX-LEITURA
+           PERFORM UNTIL IDX-LEITURA > QTD-ENT
+               IF DUP-TAB(IDX-LEITURA) = "S"
+                   ADD 1 TO IDX-LEITURA
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF IDX-LEITURA > QTD-ENT
+               MOVE "SIM" TO FIM-ARQ
+           ELSE
+               MOVE NUM-TAB(IDX-LEITURA)  TO NUM-ENT
+               MOVE NOME-TAB(IDX-LEITURA) TO NOME-ENT
+               MOVE SEXO-TAB(IDX-LEITURA) TO SEXO-ENT
+               MOVE DD-TAB(IDX-LEITURA)   TO DD-ENT
+               MOVE MM-TAB(IDX-LEITURA)   TO MM-ENT
+               MOVE AA-TAB(IDX-LEITURA)   TO AA-ENT
+           END-IF.
+
        PRINCIPAL.
            PERFORM GRAVACAO.
+           IF FUNCTION MOD(IDX-LEITURA WS-CKP-INTERVALO) = 0
+               PERFORM GRAVARCHECKPOINT
+           END-IF
            PERFORM LEITURA.
-           
+
        GRAVACAO.
-           MOVE  NUM-ENT  TO NUM-SAI.
-           MOVE  NOME-ENT TO NOME-SAI.
-           MOVE  DD-ENT TO DD-SAI.
-           MOVE  MM-ENT TO MM-SAI.
-           MOVE  AA-ENT TO AA-SAI.
-           WRITE REG-SAI.
-           
-       TERMINO. 
-           CLOSE CADALU CADATU.
+           PERFORM VALIDARDATA
+           IF WS-DATA-VALIDA = "SIM"
+               MOVE  NUM-ENT  TO NUM-SAI
+               MOVE  NOME-ENT TO NOME-SAI
+               MOVE  SEXO-ENT TO SEXO-SAI
+               MOVE  DD-ENT TO DD-SAI
+               MOVE  MM-ENT TO MM-SAI
+               MOVE  AA-ENT TO AA-SAI
+               PERFORM CALCULAIDADE
+               MOVE IDADE-CALC TO IDADE-SAI
+               PERFORM CLASSIFICAFAIXAETARIA
+               WRITE REG-SAI
+               ADD 1 TO CONT-REG
+           ELSE
+               MOVE NUM-ENT  TO NUM-EXC
+               MOVE NOME-ENT TO NOME-EXC
+               MOVE DD-ENT   TO DD-EXC
+               MOVE MM-ENT   TO MM-EXC
+               MOVE AA-ENT   TO AA-EXC
+               MOVE WS-MOTIVO TO MOTIVO-EXC
+               WRITE REG-EXC
+               ADD 1 TO CONT-EXC
+           END-IF.
+
+       VALIDARDATA.
+           MOVE "SIM" TO WS-DATA-VALIDA
+           MOVE SPACES TO WS-MOTIVO
+           EVALUATE TRUE
+               WHEN DD-ENT < 1 OR DD-ENT > 31
+                   MOVE "NAO" TO WS-DATA-VALIDA
+                   MOVE "DIA INVALIDO" TO WS-MOTIVO
+               WHEN MM-ENT < 1 OR MM-ENT > 12
+                   MOVE "NAO" TO WS-DATA-VALIDA
+                   MOVE "MES INVALIDO" TO WS-MOTIVO
+               WHEN AA-ENT < 1900 OR AA-ENT > 2100
+                   MOVE "NAO" TO WS-DATA-VALIDA
+                   MOVE "ANO INVALIDO" TO WS-MOTIVO
+           END-EVALUATE.
+
+       CALCULAIDADE.
+           SUBTRACT AA-ENT FROM WS-ANO-HOJE GIVING IDADE-CALC
+           IF MM-ENT > WS-MES-HOJE
+               OR (MM-ENT = WS-MES-HOJE AND DD-ENT > WS-DIA-HOJE)
+               SUBTRACT 1 FROM IDADE-CALC
+           END-IF.
+
+       CLASSIFICAFAIXAETARIA.
+           EVALUATE TRUE
+               WHEN IDADE-CALC < 18
+                   ADD 1 TO QTDE-FAIXA-01
+               WHEN IDADE-CALC <= 25
+                   ADD 1 TO QTDE-FAIXA-02
+               WHEN IDADE-CALC <= 35
+                   ADD 1 TO QTDE-FAIXA-03
+               WHEN OTHER
+                   ADD 1 TO QTDE-FAIXA-04
+           END-EVALUATE.
+
+       GRAVARESUMOIDADE.
+           MOVE "MENOR DE 18"       TO DESCR-FAIE
+           MOVE QTDE-FAIXA-01       TO QTDE-FAIE
+           WRITE REG-FAIE
+           MOVE "18 A 25"           TO DESCR-FAIE
+           MOVE QTDE-FAIXA-02       TO QTDE-FAIE
+           WRITE REG-FAIE
+           MOVE "26 A 35"           TO DESCR-FAIE
+           MOVE QTDE-FAIXA-03       TO QTDE-FAIE
+           WRITE REG-FAIE
+           MOVE "ACIMA DE 35"       TO DESCR-FAIE
+           MOVE QTDE-FAIXA-04       TO QTDE-FAIE
+           WRITE REG-FAIE.
+
+       TERMINO.
+           MOVE "TOTAL" TO TRL-MARCA.
+           MOVE CONT-REG TO TRL-QTDE.
+           WRITE REG-TRL.
+           MOVE "TOTAL" TO TRL-EXC-MARCA.
+           MOVE CONT-EXC TO TRL-EXC-QTDE.
+           WRITE REG-EXC-TRL.
+           PERFORM GRAVARESUMOIDADE.
+           CLOSE CADATU.
+           CLOSE CADEXC.
+           CLOSE CADFAIE.
+           PERFORM LIMPARCHECKPOINT.
 
          
\ No newline at end of file
