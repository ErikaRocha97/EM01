@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   EX16.
+       AUTHOR.       ERIKA ROCHA.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 29-08-2025.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.      APLICA AJUSTES AVULSOS (PROMOCAO, BONUS,
+      *              CORRECAO) SOBRE O SALARIO DE FUNCIONARIOS
+      *              ESPECIFICOS DE CADFUN, A PARTIR DE UM ARQUIVO
+      *              DE TRANSACOES CHAVEADO POR COD-MOV
+      *              (CADMOVAJ), PARA OS CASOS QUE FOGEM DA FORMULA
+      *              PADRAO POR FAIXA SALARIAL APLICADA PELO EX08.
+      *              O MESTRE E CARREGADO TODO EM MEMORIA (MESMA
+      *              TECNICA DE EX13/EX14), AS TRANSACOES SAO
+      *              LOCALIZADAS POR COD-MOV E A SUBSTITUICAO DO
+      *              MESTRE ANTIGO PELO ATUALIZADO USA O MESMO
+      *              MECANISMO DE COPIA (CALL "SYSTEM") DE EX13/EX14.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUN    ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADFUN.
+           SELECT CADMOVAJ  ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADMOVAJ.
+           SELECT CADFUN3   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADFUN3.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CADFUN
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADFUN.DAT".
+
+       01 REG-ENT.
+           02 COD-ENT       PIC 9(05).
+           02 NOME-ENT      PIC X(20).
+           02 SALARIO-BRU   PIC 9(05)V99.
+
+      *              CADMOVAJ: transacoes de ajuste avulso de salario.
+      *              TIPO-MOV vale "V" (soma VALOR-MOV ao salario
+      *              atual), "P" (aplica VALOR-MOV como percentual de
+      *              aumento sobre o salario atual) ou "S" (substitui
+      *              o salario atual por VALOR-MOV).
+       FD CADMOVAJ
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADMOVAJ.DAT".
+
+       01 REG-MOV.
+           02 TIPO-MOV      PIC X(01).
+           02 COD-MOV       PIC 9(05).
+           02 VALOR-MOV     PIC 9(05)V99.
+
+      *              CADFUN3: arquivo de estagio com o mestre de
+      *              funcionarios ja com os ajustes aplicados, copiado
+      *              por cima de CADFUN.DAT ao final da rodada (ver
+      *              ATUALIZARMESTRE).
+       FD CADFUN3
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADFUN3.DAT".
+
+       01 REG-FU3.
+           02 COD-FU3       PIC 9(05).
+           02 NOME-FU3      PIC X(20).
+           02 SALARIO-FU3   PIC 9(05)V99.
+
+       WORKING-STORAGE SECTION.
+       77 FIM-MST       PIC X(03) VALUE "NAO".
+       77 FIM-MOV       PIC X(03) VALUE "NAO".
+       77 WS-ACHOU      PIC X(03) VALUE "NAO".
+       77 FS-CADFUN     PIC X(02) VALUE "00".
+       77 FS-CADMOVAJ   PIC X(02) VALUE "00".
+       77 FS-CADFUN3    PIC X(02) VALUE "00".
+       77 QTD-MST       PIC 9(04) VALUE 0.
+       77 IDX-GRAVA     PIC 9(04) VALUE 0.
+       77 CONT-AJU      PIC 9(05) VALUE 0.
+       77 CONT-REJ      PIC 9(05) VALUE 0.
+       77 WS-PERCENT-AJU PIC 9(07)V99 VALUE 0.
+
+      *              Mestre de funcionarios inteiro carregado em
+      *              memoria para que os ajustes possam localizar e
+      *              alterar o salario por COD-TAB sem exigir
+      *              organizacao indexada no arquivo fisico.
+       01 TABELA-MST.
+           02 MST-ITEM OCCURS 1 TO 9999 TIMES
+               DEPENDING ON QTD-MST
+               INDEXED BY IDX-MST.
+               03 COD-TAB      PIC 9(05).
+               03 NOME-TAB     PIC X(20).
+               03 SALARIO-TAB  PIC 9(05)V99.
+
+       PROCEDURE DIVISION.
+
+       EXECUTAR.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL
+               UNTIL FIM-MOV EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT CADFUN
+           IF FS-CADFUN NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADFUN.DAT - FILE STATUS "
+                   FS-CADFUN
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM CARREGARMESTRE.
+           OPEN INPUT CADMOVAJ
+           IF FS-CADMOVAJ NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADMOVAJ.DAT - FILE STATUS "
+                   FS-CADMOVAJ
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM LERMOV.
+
+       CARREGARMESTRE.
+           PERFORM UNTIL FIM-MST = "SIM" OR QTD-MST = 9999
+               READ CADFUN
+                   AT END
+                       MOVE "SIM" TO FIM-MST
+                   NOT AT END
+                       ADD 1 TO QTD-MST
+                       MOVE COD-ENT     TO COD-TAB(QTD-MST)
+                       MOVE NOME-ENT    TO NOME-TAB(QTD-MST)
+                       MOVE SALARIO-BRU TO SALARIO-TAB(QTD-MST)
+               END-READ
+           END-PERFORM
+           CLOSE CADFUN.
+
+       LERMOV.
+           READ CADMOVAJ
+               AT END MOVE "SIM" TO FIM-MOV.
+
+       PRINCIPAL.
+           PERFORM PROCESSARMOV.
+           PERFORM LERMOV.
+
+       LOCALIZAR.
+           MOVE "NAO" TO WS-ACHOU
+           SET IDX-MST TO 1
+           SEARCH MST-ITEM
+               AT END
+                   CONTINUE
+               WHEN COD-TAB(IDX-MST) = COD-MOV
+                   MOVE "SIM" TO WS-ACHOU
+           END-SEARCH.
+
+       PROCESSARMOV.
+           PERFORM LOCALIZAR
+           IF WS-ACHOU NOT = "SIM"
+               DISPLAY "EX16 - AJUSTE REJEITADO, NAO ACHOU: " COD-MOV
+               ADD 1 TO CONT-REJ
+           ELSE
+               EVALUATE TIPO-MOV
+                   WHEN "V"
+                       ADD VALOR-MOV TO SALARIO-TAB(IDX-MST)
+                       ADD 1 TO CONT-AJU
+                   WHEN "P"
+                       COMPUTE WS-PERCENT-AJU =
+                           SALARIO-TAB(IDX-MST) * VALOR-MOV / 100
+                       ADD WS-PERCENT-AJU TO SALARIO-TAB(IDX-MST)
+                       ADD 1 TO CONT-AJU
+                   WHEN "S"
+                       MOVE VALOR-MOV TO SALARIO-TAB(IDX-MST)
+                       ADD 1 TO CONT-AJU
+                   WHEN OTHER
+                       DISPLAY "EX16 - TIPO DE AJUSTE INVALIDO: "
+                           TIPO-MOV
+                       ADD 1 TO CONT-REJ
+               END-EVALUATE
+           END-IF.
+
+       GRAVARMESTRE.
+           OPEN OUTPUT CADFUN3
+           IF FS-CADFUN3 NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADFUN3.DAT - FILE STATUS "
+                   FS-CADFUN3
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM VARYING IDX-GRAVA FROM 1 BY 1
+               UNTIL IDX-GRAVA > QTD-MST
+               MOVE COD-TAB(IDX-GRAVA)     TO COD-FU3
+               MOVE NOME-TAB(IDX-GRAVA)    TO NOME-FU3
+               MOVE SALARIO-TAB(IDX-GRAVA) TO SALARIO-FU3
+               WRITE REG-FU3
+           END-PERFORM
+           CLOSE CADFUN3.
+
+       ATUALIZARMESTRE.
+           CALL "SYSTEM" USING "cp CADFUN3.DAT CADFUN.DAT"
+           IF RETURN-CODE NOT = 0
+               DISPLAY "ERRO AO ATUALIZAR CADFUN.DAT A PARTIR DE "
+                   "CADFUN3.DAT - CODIGO " RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       TERMINO.
+           PERFORM GRAVARMESTRE.
+           PERFORM ATUALIZARMESTRE.
+           DISPLAY "EX16 - AJUSTES APLICADOS: " CONT-AJU
+               " REJEITADOS: " CONT-REJ.
