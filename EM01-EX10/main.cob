@@ -0,0 +1,331 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   EX10.
+       AUTHOR.       ERIKA ROCHA.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 27-08-2025.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.      CONSOLIDA CADATU (DADOS CADASTRAIS GRAVADOS
+      *              PELO EX00) COM CADMED (MEDIA DE TODO O PERIODO
+      *              GRAVADA PELO EX03) E CADAPR/CADREJ (RESULTADO DE
+      *              FREQUENCIA/MEDIA DE CORTE GRAVADO PELO EX05) EM
+      *              UM UNICO CADASTRO MESTRE CADCON, CASANDO OS
+      *              REGISTROS PELA CHAVE NUM-ENT. OS QUATRO ARQUIVOS
+      *              SAO GERADOS NA MESMA ORDEM RELATIVA DE CADALU
+      *              (NENHUM DOS PROGRAMAS QUE OS GERAM REORDENA OS
+      *              REGISTROS), E CADAPR/CADREJ FORMAM JUNTOS UMA
+      *              PARTICAO DE CADATU; POR ISSO A CONSOLIDACAO E
+      *              FEITA COM UM MATCH DE QUATRO ARQUIVOS EM
+      *              SEQUENCIA, SEM PRECISAR ORDENAR OU CARREGAR
+      *              TABELA EM MEMORIA.
+      *              MEDIA-CON GUARDA A MEDIA DE TODO O PERIODO (VINDA
+      *              DO EX03, VIA CADMED) E MEDIA-CORTE-CON GUARDA A
+      *              MEDIA USADA PELO EX05 NO CORTE DE APROVACAO, POIS
+      *              AS DUAS REPRESENTAM COISAS DIFERENTES E PODEM
+      *              DIVERGIR. TODOS OS ARQUIVOS SAO ASSINALADOS DE
+      *              FORMA DINAMICA (ASSIGN TO DYNAMIC) A UM NOME
+      *              MANTIDO EM WORKING-STORAGE (VER LERNOMESARQUIVOS),
+      *              PARA QUE UMA RODADA EM LOTE (EX09) POSSA APONTAR
+      *              CADATU PARA A SAIDA PROPRIA DO EX00
+      *              (CADATU-EX00.DAT) SEM COLIDIR COM A SAIDA DO EX03
+      *              OU DO EX07, QUE POR PADRAO USAM O MESMO NOME DE
+      *              ARQUIVO.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+      *              Todos os arquivos abaixo sao assinalados de forma
+      *              dinamica (ASSIGN TO DYNAMIC) a um nome mantido em
+      *              WORKING-STORAGE, para que o nome fisico possa ser
+      *              trocado em tempo de execucao (ver LERNOMESARQUIVOS)
+      *              sem recompilar o programa.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADATU   ASSIGN TO DYNAMIC WS-CADATU-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADATU.
+           SELECT CADMED   ASSIGN TO DYNAMIC WS-CADMED-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADMED.
+           SELECT CADAPR   ASSIGN TO DYNAMIC WS-CADAPR-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADAPR.
+           SELECT CADREJ   ASSIGN TO DYNAMIC WS-CADREJ-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADREJ.
+           SELECT CADCON   ASSIGN TO DYNAMIC WS-CADCON-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADCON.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CADATU
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-ATU.
+           02 NUM-ATU   PIC 9(05).
+           02 NOME-ATU  PIC X(20).
+           02 SEXO-ATU  PIC X(01).
+           02 DATANASC-ATU.
+               03 DD-ATU PIC 9(02).
+               03 MM-ATU PIC 9(02).
+               03 AA-ATU PIC 9(04).
+
+       01 REG-ATU-TRL.
+           02 TRL-ATU-MARCA  PIC X(05).
+           02 TRL-ATU-QTDE   PIC 9(07).
+
+       FD CADMED
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-MED.
+           02 NUM-MED       PIC 9(05).
+           02 MEDIA-MED     PIC 9(02)V99.
+           02 SITUACAO-MED  PIC X(09).
+
+       01 REG-MED-TRL.
+           02 TRL-MED-MARCA      PIC X(05).
+           02 TRL-MED-QTDE       PIC 9(07).
+           02 TRL-MED-SOMA-MEDIA PIC 9(09)V99.
+
+       FD CADAPR
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-APR.
+           02 NUM-APR    PIC 9(05).
+           02 NOME-APR   PIC X(20).
+           02 MEDIA-APR  PIC 9(02)V99.
+           02 FALTA-APR  PIC 9(02).
+
+       01 REG-APR-TRL.
+           02 TRL-APR-MARCA      PIC X(05).
+           02 TRL-APR-QTDE       PIC 9(07).
+           02 TRL-APR-SOMA-MEDIA PIC 9(09)V99.
+
+       FD CADREJ
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-REJ.
+           02 NUM-REJ    PIC 9(05).
+           02 NOME-REJ   PIC X(20).
+           02 MEDIA-REJ  PIC 9(02)V99.
+           02 FALTA-REJ  PIC 9(02).
+           02 MOTIVO-REJ PIC X(20).
+
+       01 REG-REJ-TRL.
+           02 TRL-REJ-MARCA  PIC X(05).
+           02 TRL-REJ-QTDE   PIC 9(07).
+
+       FD CADCON
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-CON.
+           02 NUM-CON          PIC 9(05).
+           02 NOME-CON         PIC X(20).
+           02 SEXO-CON         PIC X(01).
+           02 DATANASC-CON.
+               03 DD-CON PIC 9(02).
+               03 MM-CON PIC 9(02).
+               03 AA-CON PIC 9(04).
+           02 MEDIA-CON        PIC 9(02)V99.
+           02 MEDIA-CORTE-CON  PIC 9(02)V99.
+           02 FALTA-CON        PIC 9(02).
+           02 SITUACAO-CON     PIC X(09).
+
+       01 REG-CON-TRL.
+           02 TRL-CON-MARCA  PIC X(05) VALUE "TOTAL".
+           02 TRL-CON-QTDE   PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ATU    PIC X(03) VALUE "NAO".
+       77 FIM-MED    PIC X(03) VALUE "NAO".
+       77 FIM-APR    PIC X(03) VALUE "NAO".
+       77 FIM-REJ    PIC X(03) VALUE "NAO".
+       77 CONT-CON   PIC 9(07) VALUE 0.
+       77 WS-ULT-NUM-ATU PIC 9(05) VALUE 0.
+       77 FS-CADATU  PIC X(02) VALUE "00".
+       77 FS-CADMED  PIC X(02) VALUE "00".
+       77 FS-CADAPR  PIC X(02) VALUE "00".
+       77 FS-CADREJ  PIC X(02) VALUE "00".
+       77 FS-CADCON  PIC X(02) VALUE "00".
+
+      *              Nomes de arquivo configuraveis em tempo de
+      *              execucao: se a variavel de ambiente correspondente
+      *              estiver definida, substitui o nome default abaixo;
+      *              caso contrario mantem o nome compilado. CADMED usa
+      *              CADATU3.DAT como default, que e o nome gravado
+      *              pelo EX03 numa rodada standalone.
+       77 WS-CADATU-ARQ  PIC X(40) VALUE "CADATU.DAT".
+       77 WS-CADMED-ARQ  PIC X(40) VALUE "CADATU3.DAT".
+       77 WS-CADAPR-ARQ  PIC X(40) VALUE "CADAPR.DAT".
+       77 WS-CADREJ-ARQ  PIC X(40) VALUE "CADREJ.DAT".
+       77 WS-CADCON-ARQ  PIC X(40) VALUE "CADCON.DAT".
+       77 WS-ENV-TEMP     PIC X(40).
+
+       PROCEDURE DIVISION.
+
+       EXECUTAR.
+           PERFORM LERNOMESARQUIVOS.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL
+               UNTIL FIM-ATU EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       LERNOMESARQUIVOS.
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADATU"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADATU-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADMED"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADMED-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADAPR"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADAPR-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADREJ"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADREJ-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADCON"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADCON-ARQ
+           END-IF.
+
+       INICIO.
+           OPEN INPUT CADATU
+           IF FS-CADATU NOT = "00"
+               DISPLAY "ERRO AO ABRIR " FUNCTION TRIM(WS-CADATU-ARQ)
+                   " - FILE STATUS " FS-CADATU
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT CADMED
+           IF FS-CADMED NOT = "00"
+               DISPLAY "ERRO AO ABRIR " FUNCTION TRIM(WS-CADMED-ARQ)
+                   " - FILE STATUS " FS-CADMED
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT CADAPR
+           IF FS-CADAPR NOT = "00"
+               DISPLAY "ERRO AO ABRIR " FUNCTION TRIM(WS-CADAPR-ARQ)
+                   " - FILE STATUS " FS-CADAPR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT CADREJ
+           IF FS-CADREJ NOT = "00"
+               DISPLAY "ERRO AO ABRIR " FUNCTION TRIM(WS-CADREJ-ARQ)
+                   " - FILE STATUS " FS-CADREJ
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CADCON
+           IF FS-CADCON NOT = "00"
+               DISPLAY "ERRO AO ABRIR " FUNCTION TRIM(WS-CADCON-ARQ)
+                   " - FILE STATUS " FS-CADCON
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM LERATU.
+           PERFORM LERMED.
+           PERFORM LERAPR.
+           PERFORM LERREJ.
+
+       PRINCIPAL.
+           PERFORM MONTARCONSOLIDADO.
+           PERFORM LERATU.
+
+       MONTARCONSOLIDADO.
+           IF NUM-ATU < WS-ULT-NUM-ATU
+               DISPLAY "ERRO: CADATU FORA DE ORDEM CRESCENTE DE "
+                   "NUM-ENT (VERIFIQUE SE NAO HA UM CADORD.DAT "
+                   "PEDINDO ORDENACAO POR NOME NUMA RODADA "
+                   "STANDALONE DO EX00/EX05) - CONSOLIDACAO ABORTADA"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE NUM-ATU TO WS-ULT-NUM-ATU
+           MOVE NUM-ATU  TO NUM-CON
+           MOVE NOME-ATU TO NOME-CON
+           MOVE SEXO-ATU TO SEXO-CON
+           MOVE DD-ATU   TO DD-CON
+           MOVE MM-ATU   TO MM-CON
+           MOVE AA-ATU   TO AA-CON
+           PERFORM LERMED UNTIL FIM-MED = "SIM" OR NUM-MED >= NUM-ATU
+           IF FIM-MED NOT = "SIM" AND NUM-MED = NUM-ATU
+               MOVE MEDIA-MED TO MEDIA-CON
+               PERFORM LERMED
+           ELSE
+               MOVE 0 TO MEDIA-CON
+           END-IF
+           PERFORM LERAPR UNTIL FIM-APR = "SIM" OR NUM-APR >= NUM-ATU
+           PERFORM LERREJ UNTIL FIM-REJ = "SIM" OR NUM-REJ >= NUM-ATU
+           EVALUATE TRUE
+               WHEN FIM-APR NOT = "SIM" AND NUM-APR = NUM-ATU
+                   MOVE MEDIA-APR     TO MEDIA-CORTE-CON
+                   MOVE FALTA-APR     TO FALTA-CON
+                   MOVE "APROVADO"    TO SITUACAO-CON
+                   PERFORM LERAPR
+               WHEN FIM-REJ NOT = "SIM" AND NUM-REJ = NUM-ATU
+                   MOVE MEDIA-REJ     TO MEDIA-CORTE-CON
+                   MOVE FALTA-REJ     TO FALTA-CON
+                   MOVE "REPROVADO"   TO SITUACAO-CON
+                   PERFORM LERREJ
+               WHEN OTHER
+                   MOVE 0             TO MEDIA-CORTE-CON
+                   MOVE 0             TO FALTA-CON
+                   MOVE "DESCONHEC"   TO SITUACAO-CON
+           END-EVALUATE
+           WRITE REG-CON
+           ADD 1 TO CONT-CON.
+
+       LERATU.
+           READ CADATU
+               AT END
+                   MOVE "SIM" TO FIM-ATU
+           END-READ
+           IF FIM-ATU NOT = "SIM" AND TRL-ATU-MARCA = "TOTAL"
+               MOVE "SIM" TO FIM-ATU
+           END-IF.
+
+       LERMED.
+           READ CADMED
+               AT END
+                   MOVE "SIM" TO FIM-MED
+           END-READ
+           IF FIM-MED NOT = "SIM" AND TRL-MED-MARCA = "TOTAL"
+               MOVE "SIM" TO FIM-MED
+           END-IF.
+
+       LERAPR.
+           READ CADAPR
+               AT END
+                   MOVE "SIM" TO FIM-APR
+           END-READ
+           IF FIM-APR NOT = "SIM" AND TRL-APR-MARCA = "TOTAL"
+               MOVE "SIM" TO FIM-APR
+           END-IF.
+
+       LERREJ.
+           READ CADREJ
+               AT END
+                   MOVE "SIM" TO FIM-REJ
+           END-READ
+           IF FIM-REJ NOT = "SIM" AND TRL-REJ-MARCA = "TOTAL"
+               MOVE "SIM" TO FIM-REJ
+           END-IF.
+
+       TERMINO.
+           MOVE "TOTAL" TO TRL-CON-MARCA
+           MOVE CONT-CON TO TRL-CON-QTDE
+           WRITE REG-CON-TRL.
+           CLOSE CADATU CADMED CADAPR CADREJ CADCON.
