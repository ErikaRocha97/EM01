@@ -5,10 +5,12 @@
        DATE-WRITTEN. 22-08-2025.
        DATE-COMPILED.
        SECURITY.     APENAS O AUTOR PODE MODIFICAR.
-      *REMARKS.      LE OS REGISTROS DO ARQUIVO DE ENTRADA 
-      *              CADENT E SELECIONA PARA GRAVACAO NO ARQUIVO 
-      *              CADSAI SOMENTE OS REGISTROS QUE TIVEREM 
-      *              SALARIO BRUTO MAIOR QUE 3000.
+      *REMARKS.      LE OS REGISTROS DO ARQUIVO DE ENTRADA
+      *              CADENT E SELECIONA PARA GRAVACAO NO ARQUIVO
+      *              CADSAI SOMENTE OS REGISTROS QUE TIVEREM
+      *              SALARIO BRUTO MAIOR QUE 3000. TAMBEM CLASSIFICA
+      *              TODOS OS REGISTROS DE CADENT EM FAIXAS
+      *              SALARIAIS E GRAVA UM RESUMO EM CADRES.
 
        ENVIRONMENT DIVISION.
 
@@ -17,19 +19,43 @@
        OBJECT-COMPUTER. IBM-PC.
        SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
 
+      *              Todos os arquivos abaixo sao assinalados de forma
+      *              dinamica (ASSIGN TO DYNAMIC) a um nome mantido em
+      *              WORKING-STORAGE, para que o nome fisico possa ser
+      *              trocado em tempo de execucao (ver LERNOMESARQUIVOS)
+      *              sem recompilar o programa.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CADENT   ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT CADSAI   ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADENT   ASSIGN TO DYNAMIC WS-CADENT-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADENT.
+           SELECT CADSAI   ASSIGN TO DYNAMIC WS-CADSAI-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADSAI.
+           SELECT CADFAI   ASSIGN TO DYNAMIC WS-CADFAI-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADFAI.
+           SELECT CADRES   ASSIGN TO DYNAMIC WS-CADRES-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADRES.
+           SELECT CADORD   ASSIGN TO DYNAMIC WS-CADORD-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADORD.
+           SELECT CADHIS   ASSIGN TO DYNAMIC WS-CADHIS-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADHIS.
+           SELECT CADCKP   ASSIGN TO DYNAMIC WS-CADCKP-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADCKP.
+           SELECT CADCKS   ASSIGN TO DYNAMIC WS-CADCKS-ARQ
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADCKS.
 
        DATA DIVISION.
 
        FILE SECTION.
        FD CADENT
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS  "CADENT.DAT".
+           LABEL RECORD ARE STANDARD.
       
        01 REG-ENT.
            02 MATR-ENT   PIC 9(05).
@@ -37,49 +63,434 @@
            02 SABR-ENT   PIC 9(05).
 
        FD CADSAI
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADSAI.DAT".
+           LABEL RECORD ARE STANDARD.
            
        01 REG-SAI.
            02 MATR-SAI   PIC 9(05).
            02 NOME-SAI   PIC X(20).
            02 SABR-SAI   PIC 9(05).
 
+       01 REG-TRL.
+           02 TRL-MARCA      PIC X(05) VALUE "TOTAL".
+           02 TRL-QTDE       PIC 9(07).
+           02 TRL-SOMA-SABR  PIC 9(09)V99.
+
+       FD CADFAI
+           LABEL RECORD ARE STANDARD.
+
+      *              CADFAI: limites das faixas salariais usadas no
+      *              resumo de CADRES. Opcional - se nao existir,
+      *              assume-se 3000/5000/8000.
+       01 REG-FAI.
+           02 FAIXA-LIM01   PIC 9(05).
+           02 FAIXA-LIM02   PIC 9(05).
+           02 FAIXA-LIM03   PIC 9(05).
+
+       FD CADRES
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-RES.
+           02 FAIXA-DESC    PIC X(20).
+           02 FAIXA-QTDE    PIC 9(05).
+           02 FAIXA-TOTAL   PIC 9(09)V99.
+
+       FD CADORD
+           LABEL RECORD ARE STANDARD.
+
+           COPY CADORD.
+
+      *              CADHIS: historico acumulado de todas as rodadas
+      *              de reajuste, um registro por funcionario gravado
+      *              em CADSAI por rodada, carimbado com a data da
+      *              rodada. Aberto em modo EXTEND para que cada nova
+      *              execucao acrescente ao historico em vez de
+      *              sobrescrever (CADSAI continua sendo a fotografia
+      *              apenas da rodada mais recente).
+       FD CADHIS
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-HIS.
+           02 DATA-HIS   PIC 9(06).
+           02 MATR-HIS   PIC 9(05).
+           02 NOME-HIS   PIC X(20).
+           02 SABR-HIS   PIC 9(05).
+
+      *              CADCKP: parametros opcionais de checkpoint da
+      *              rodada - intervalo de gravacao e se a rodada deve
+      *              retomar de um checkpoint anterior.
+       FD CADCKP
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-CKP.
+           02 CKP-INTERVALO  PIC 9(05).
+           02 CKP-REINICIAR  PIC X(01).
+
+      *              CADCKS: estado do checkpoint - posicao do ultimo
+      *              registro processado com sucesso.
+       FD CADCKS
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-CKS.
+           02 CKS-IDX  PIC 9(04).
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ       PIC X(03) VALUE "NAO".
 
+       77 WS-FAIXA-LIM01 PIC 9(05)    VALUE 3000.
+       77 WS-FAIXA-LIM02 PIC 9(05)    VALUE 5000.
+       77 WS-FAIXA-LIM03 PIC 9(05)    VALUE 8000.
+
+       77 QTDE-FAIXA00   PIC 9(05)    VALUE 0.
+       77 QTDE-FAIXA01   PIC 9(05)    VALUE 0.
+       77 QTDE-FAIXA02   PIC 9(05)    VALUE 0.
+       77 QTDE-FAIXA03   PIC 9(05)    VALUE 0.
+       77 TOTAL-FAIXA00  PIC 9(09)V99 VALUE 0.
+       77 TOTAL-FAIXA01  PIC 9(09)V99 VALUE 0.
+       77 TOTAL-FAIXA02  PIC 9(09)V99 VALUE 0.
+       77 TOTAL-FAIXA03  PIC 9(09)V99 VALUE 0.
+
+       77 CONT-SAI       PIC 9(07)    VALUE 0.
+       77 SOMA-SABR-SAI  PIC 9(09)V99 VALUE 0.
+
+       77 FS-CADENT      PIC X(02)    VALUE "00".
+       77 FS-CADSAI      PIC X(02)    VALUE "00".
+       77 FS-CADFAI      PIC X(02)    VALUE "00".
+       77 FS-CADRES      PIC X(02)    VALUE "00".
+       77 FS-CADORD      PIC X(02)    VALUE "00".
+       77 FS-CADHIS      PIC X(02)    VALUE "00".
+       77 FS-CADCKP      PIC X(02)    VALUE "00".
+       77 FS-CADCKS      PIC X(02)    VALUE "00".
+       77 WS-CKP-INTERVALO PIC 9(05)  VALUE 100.
+       77 WS-CKP-REINICIAR PIC X(01)  VALUE "N".
+
+      *              Nomes fisicos dos arquivos, com o valor original
+      *              como default, substituiveis em tempo de execucao
+      *              por variaveis de ambiente (ver LERNOMESARQUIVOS).
+       77 WS-CADENT-ARQ  PIC X(40) VALUE "CADENT.DAT".
+       77 WS-CADSAI-ARQ  PIC X(40) VALUE "CADSAI.DAT".
+       77 WS-CADFAI-ARQ  PIC X(40) VALUE "CADFAI.DAT".
+       77 WS-CADRES-ARQ  PIC X(40) VALUE "CADRES.DAT".
+       77 WS-CADORD-ARQ  PIC X(40) VALUE "CADORD.DAT".
+       77 WS-CADHIS-ARQ  PIC X(40) VALUE "CADHIS.DAT".
+       77 WS-CADCKP-ARQ  PIC X(40) VALUE "CADCKP.DAT".
+       77 WS-CADCKS-ARQ  PIC X(40) VALUE "CADCKS.DAT".
+       77 WS-CMD         PIC X(60) VALUE SPACES.
+       77 WS-ENV-TEMP    PIC X(40).
+       77 WS-DATA-EXEC    PIC 9(06)    VALUE 0.
+       77 WS-ORDEM       PIC X(01)    VALUE "N".
+       77 QTD-ENT        PIC 9(04)    VALUE 0.
+       77 IDX-LEITURA    PIC 9(04)    VALUE 0.
+       77 CONT-DUP       PIC 9(05)    VALUE 0.
+
+      *              Tabela em memoria usada para ordenar os
+      *              funcionarios (por matricula ou, opcionalmente,
+      *              por nome) antes de gravar CADSAI.
+       01 TABELA-ENT.
+           02 ENT-ITEM OCCURS 1 TO 9999 TIMES
+               DEPENDING ON QTD-ENT
+               INDEXED BY IDX-ENT.
+               03 MATR-TAB   PIC 9(05).
+               03 NOME-TAB   PIC X(20).
+               03 SABR-TAB   PIC 9(05).
+               03 DUP-TAB    PIC X(01) VALUE "N".
+
        PROCEDURE DIVISION.
        
        EXEMPLO.
+           PERFORM LERNOMESARQUIVOS.
            PERFORM INICIO.
-           
-           PERFORM PRINCIPAL 
+
+           PERFORM PRINCIPAL
                UNTIL FIM-ARQ EQUAL "SIM".
-           
+
        PERFORM TERMINO.
-       
+
        STOP RUN.
-       
-       INICIO. 
-           OPEN INPUT CADENT OUTPUT CADSAI.
+
+      *              Nomes de arquivo configuraveis em tempo de
+      *              execucao: se a variavel de ambiente correspondente
+      *              estiver definida, substitui o nome default acima;
+      *              caso contrario mantem o nome compilado.
+       LERNOMESARQUIVOS.
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADENT"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADENT-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADSAI"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADSAI-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADFAI"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADFAI-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADRES"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADRES-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADORD"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADORD-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADHIS"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADHIS-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADCKP"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADCKP-ARQ
+           END-IF
+           ACCEPT WS-ENV-TEMP FROM ENVIRONMENT "CADCKS"
+           IF WS-ENV-TEMP NOT = SPACES
+               MOVE WS-ENV-TEMP TO WS-CADCKS-ARQ
+           END-IF.
+
+       INICIO.
+           OPEN INPUT CADENT
+           IF FS-CADENT NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADENT.DAT - FILE STATUS "
+                   FS-CADENT
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CADSAI
+           IF FS-CADSAI NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADSAI.DAT - FILE STATUS "
+                   FS-CADSAI
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND CADHIS
+           IF FS-CADHIS = "35" OR FS-CADHIS = "05"
+               OPEN OUTPUT CADHIS
+               CLOSE CADHIS
+               OPEN EXTEND CADHIS
+           END-IF
+           IF FS-CADHIS NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADHIS.DAT - FILE STATUS "
+                   FS-CADHIS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ACCEPT WS-DATA-EXEC FROM DATE
+           PERFORM LEFAIXAS.
+           PERFORM LERORDEM.
+           PERFORM LERCHECKPOINT.
+           PERFORM CARREGARTABELA.
+           PERFORM LERESTADOCHECKPOINT.
            PERFORM LEITURA.
-           
+
+      *              Parametros opcionais de checkpoint. Na ausencia
+      *              de CADCKP.DAT, mantem intervalo 100 e sem
+      *              retomada.
+       LERCHECKPOINT.
+           OPEN INPUT CADCKP
+           IF FS-CADCKP = "00"
+               READ CADCKP
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-INTERVALO TO WS-CKP-INTERVALO
+                       MOVE CKP-REINICIAR TO WS-CKP-REINICIAR
+               END-READ
+               CLOSE CADCKP
+           END-IF.
+
+      *              Se a rodada pediu retomada e existe checkpoint
+      *              anterior, posiciona IDX-LEITURA no ultimo
+      *              registro ja processado.
+       LERESTADOCHECKPOINT.
+           IF WS-CKP-REINICIAR = "S"
+               OPEN INPUT CADCKS
+               IF FS-CADCKS = "00"
+                   READ CADCKS
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CKS-IDX TO IDX-LEITURA
+                           DISPLAY "EX06 - RETOMANDO A PARTIR DO "
+                               "REGISTRO " IDX-LEITURA
+                   END-READ
+                   CLOSE CADCKS
+               END-IF
+           END-IF.
+
+      *              Grava a posicao atual como checkpoint. Falha ao
+      *              abrir CADCKS.DAT nao interrompe a rodada.
+       GRAVARCHECKPOINT.
+           OPEN OUTPUT CADCKS
+           IF FS-CADCKS = "00"
+               MOVE IDX-LEITURA TO CKS-IDX
+               WRITE REG-CKS
+               CLOSE CADCKS
+           ELSE
+               DISPLAY "EX06 - AVISO: NAO FOI POSSIVEL GRAVAR "
+                   "CHECKPOINT - FILE STATUS " FS-CADCKS
+           END-IF.
+
+      *              Remove o checkpoint ao final de uma rodada
+      *              completa.
+       LIMPARCHECKPOINT.
+           STRING "rm -f " FUNCTION TRIM(WS-CADCKS-ARQ)
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           IF RETURN-CODE NOT = 0
+               DISPLAY "EX06 - AVISO: NAO FOI POSSIVEL REMOVER "
+                   FUNCTION TRIM(WS-CADCKS-ARQ)
+           END-IF.
+
+       LERORDEM.
+           OPEN INPUT CADORD
+           IF FS-CADORD = "00"
+               READ CADORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE ORDEM-PAR TO WS-ORDEM
+               END-READ
+               CLOSE CADORD
+           END-IF.
+
+       CARREGARTABELA.
+           PERFORM UNTIL FIM-ARQ = "SIM" OR QTD-ENT = 9999
+               READ CADENT
+                   AT END
+                       MOVE "SIM" TO FIM-ARQ
+                   NOT AT END
+                       ADD 1 TO QTD-ENT
+                       MOVE MATR-ENT TO MATR-TAB(QTD-ENT)
+                       MOVE NOME-ENT TO NOME-TAB(QTD-ENT)
+                       MOVE SABR-ENT TO SABR-TAB(QTD-ENT)
+               END-READ
+           END-PERFORM
+           CLOSE CADENT
+           MOVE "NAO" TO FIM-ARQ
+           SORT ENT-ITEM ON ASCENDING KEY MATR-TAB
+           PERFORM VERIFICARDUPLICADOS
+           IF WS-ORDEM = "A"
+               SORT ENT-ITEM ON ASCENDING KEY NOME-TAB
+           END-IF.
+
+      *              Marca como duplicada toda ocorrencia de MATR-ENT
+      *              repetida em CADENT, alem da primeira, para que
+      *              LEITURA a ignore.
+       VERIFICARDUPLICADOS.
+           PERFORM VARYING IDX-ENT FROM 2 BY 1 UNTIL IDX-ENT > QTD-ENT
+               IF MATR-TAB(IDX-ENT) = MATR-TAB(IDX-ENT - 1)
+                   MOVE "S" TO DUP-TAB(IDX-ENT)
+                   ADD 1 TO CONT-DUP
+                   DISPLAY "EX06 - MATRICULA DUPLICADA IGNORADA: "
+                       MATR-TAB(IDX-ENT)
+               END-IF
+           END-PERFORM.
+
+       LEFAIXAS.
+           OPEN INPUT CADFAI
+           IF FS-CADFAI = "00"
+               READ CADFAI
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FAIXA-LIM01 TO WS-FAIXA-LIM01
+                       MOVE FAIXA-LIM02 TO WS-FAIXA-LIM02
+                       MOVE FAIXA-LIM03 TO WS-FAIXA-LIM03
+               END-READ
+               CLOSE CADFAI
+           END-IF.
+
        PRINCIPAL.
            PERFORM GRAVACAO.
+           PERFORM CLASSIFICAFAIXA.
+           IF FUNCTION MOD(IDX-LEITURA WS-CKP-INTERVALO) = 0
+               PERFORM GRAVARCHECKPOINT
+           END-IF
            PERFORM LEITURA.
-           
+
        GRAVACAO.
-           IF SABR-ENT > 3000 THEN
+           IF SABR-ENT > WS-FAIXA-LIM01 THEN
                MOVE MATR-ENT TO MATR-SAI
                MOVE NOME-ENT TO NOME-SAI
                MOVE SABR-ENT TO SABR-SAI
-           WRITE REG-SAI.
-           
+               WRITE REG-SAI
+               ADD 1        TO CONT-SAI
+               ADD SABR-ENT TO SOMA-SABR-SAI
+               PERFORM GRAVARHISTORICO
+           END-IF.
+
+       GRAVARHISTORICO.
+           MOVE WS-DATA-EXEC TO DATA-HIS
+           MOVE MATR-ENT     TO MATR-HIS
+           MOVE NOME-ENT     TO NOME-HIS
+           MOVE SABR-ENT     TO SABR-HIS
+           WRITE REG-HIS.
+
+       CLASSIFICAFAIXA.
+           EVALUATE TRUE
+               WHEN SABR-ENT < WS-FAIXA-LIM01
+                   ADD 1        TO QTDE-FAIXA00
+                   ADD SABR-ENT TO TOTAL-FAIXA00
+               WHEN SABR-ENT < WS-FAIXA-LIM02
+                   ADD 1        TO QTDE-FAIXA01
+                   ADD SABR-ENT TO TOTAL-FAIXA01
+               WHEN SABR-ENT < WS-FAIXA-LIM03
+                   ADD 1        TO QTDE-FAIXA02
+                   ADD SABR-ENT TO TOTAL-FAIXA02
+               WHEN OTHER
+                   ADD 1        TO QTDE-FAIXA03
+                   ADD SABR-ENT TO TOTAL-FAIXA03
+           END-EVALUATE.
+
        LEITURA.
-           READ CADENT AT END 
-               MOVE "SIM" TO FIM-ARQ.
-                
-       TERMINO. 
-           CLOSE CADENT CADSAI.
+           ADD 1 TO IDX-LEITURA
+           PERFORM UNTIL IDX-LEITURA > QTD-ENT
+               IF DUP-TAB(IDX-LEITURA) = "S"
+                   ADD 1 TO IDX-LEITURA
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF IDX-LEITURA > QTD-ENT
+               MOVE "SIM" TO FIM-ARQ
+           ELSE
+               MOVE MATR-TAB(IDX-LEITURA) TO MATR-ENT
+               MOVE NOME-TAB(IDX-LEITURA) TO NOME-ENT
+               MOVE SABR-TAB(IDX-LEITURA) TO SABR-ENT
+           END-IF.
+
+       GRAVARESUMOFAIXAS.
+           OPEN OUTPUT CADRES
+           IF FS-CADRES NOT = "00"
+               DISPLAY "ERRO AO ABRIR CADRES.DAT - FILE STATUS "
+                   FS-CADRES
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE "ABAIXO DO MINIMO"   TO FAIXA-DESC
+           MOVE QTDE-FAIXA00        TO FAIXA-QTDE
+           MOVE TOTAL-FAIXA00       TO FAIXA-TOTAL
+           WRITE REG-RES.
+           MOVE "FAIXA INICIAL"     TO FAIXA-DESC
+           MOVE QTDE-FAIXA01        TO FAIXA-QTDE
+           MOVE TOTAL-FAIXA01       TO FAIXA-TOTAL
+           WRITE REG-RES.
+           MOVE "FAIXA INTERMEDIARIA" TO FAIXA-DESC
+           MOVE QTDE-FAIXA02        TO FAIXA-QTDE
+           MOVE TOTAL-FAIXA02       TO FAIXA-TOTAL
+           WRITE REG-RES.
+           MOVE "FAIXA SUPERIOR"    TO FAIXA-DESC
+           MOVE QTDE-FAIXA03        TO FAIXA-QTDE
+           MOVE TOTAL-FAIXA03       TO FAIXA-TOTAL
+           WRITE REG-RES.
+           CLOSE CADRES.
+
+       TERMINO.
+           PERFORM GRAVARESUMOFAIXAS.
+           MOVE "TOTAL"       TO TRL-MARCA
+           MOVE CONT-SAI      TO TRL-QTDE
+           MOVE SOMA-SABR-SAI TO TRL-SOMA-SABR
+           WRITE REG-TRL.
+           CLOSE CADSAI.
+           CLOSE CADHIS.
+           PERFORM LIMPARCHECKPOINT.
 
          
\ No newline at end of file
